@@ -0,0 +1,28 @@
+//KUBM4JD  JOB (ACCTNO),'DEFINE ARCHIVE GDGS',CLASS=A,MSGCLASS=X
+//*
+//*********************************************************************
+//*  KUBM4JD - ONE-TIME SETUP: DEFINE THE GENERATION DATA GROUPS
+//*            (GDGS) THAT KUBM04J'S ARCHIVE STEP ROLLS EACH RUN'S
+//*            ITF INPUT AND OEF REPORT INTO.
+//*
+//*  Run this once (or whenever the retention window needs to change)
+//*  before KUBM04J's ARCHIVE step is used for the first time. Each
+//*  GDG's LIMIT is the retention window: the number of prior runs'
+//*  archived generations IDCAMS keeps on hand before automatically
+//*  scratching (SCRATCH) the oldest one as a new generation is
+//*  created. To change the retention period later, ALTER the LIMIT
+//*  instead of re-running this whole DEFINE.
+//*********************************************************************
+//*
+//DEFGDG   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE GDG (NAME(SALES.ITF.ARCH)   -
+              LIMIT(30)              -
+              SCRATCH                -
+              NOEMPTY)
+  DEFINE GDG (NAME(SALES.OEF.ARCH)   -
+              LIMIT(30)              -
+              SCRATCH                -
+              NOEMPTY)
+/*
