@@ -0,0 +1,118 @@
+//KUBM04J  JOB (ACCTNO),'SALES DETAIL BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//*  KUBM04J - DAILY SALES-DETAIL BATCH STREAM
+//*
+//*  STEP KUBM039  reconciles the raw ITF extract's record count and
+//*                UF010-KINGAKU total against the control totals
+//*                supplied by the upstream extract system (CTL),
+//*                before any other step touches the extract.
+//*  STEP SORTITF  sorts the raw ITF extract into UF010-TOKU-COD /
+//*                UF010-JUCHU-DATE / UF010-JUCHU-NO sequence (the
+//*                JUCHU-NO tiebreaker keeps every line of one order
+//*                contiguous), with the UF010-REC-KBN trailer
+//*                indicator as the major key so the trailer record
+//*                ("9") always sorts to the very end.
+//*  STEP KUBM040  produces the printed sales-detail report (OEF),
+//*                the CSV extract, and the exception/suspense
+//*                listings from the sorted ITF extract.
+//*  STEP KUBM041  loads the same sorted ITF extract into the
+//*                sales_detail database table (optional -- skip
+//*                this step if the run does not need a DB load).
+//*  STEP ARCHIVE  copies the sorted ITF extract and the OEF report
+//*                into the SALES.ITF.ARCH and SALES.OEF.ARCH
+//*                generation data groups, one new generation per
+//*                run. The GDG LIMIT (set up once by KUBM04JD.JCL)
+//*                is the configurable retention window; the oldest
+//*                generation is automatically scratched as each new
+//*                one is created.
+//*
+//*  Each step carries a COND parameter naming every step that must
+//*  have ended RC=0 before it is allowed to run, so a bad sort or a
+//*  KUBM040 abend stops the chain instead of letting the next step
+//*  run against incomplete or wrong data. See KUBM040J.README.md in
+//*  envcheck/doc for the return-code meanings each step can post.
+//*********************************************************************
+//*
+//*********************************************************************
+//*  KUBM039 - PRE-RUN CONTROL-TOTAL RECONCILIATION
+//*  Runs first; a mismatch (RC=16) stops the whole chain before the
+//*  raw extract is even sorted.
+//*********************************************************************
+//KUBM039  EXEC PGM=KUBM039
+//STEPLIB  DD DSN=SALES.LOADLIB,DISP=SHR
+//ITF      DD DSN=SALES.ITF.RAW,DISP=SHR
+//CTL      DD DSN=SALES.ITF.CTL,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//SORTITF  EXEC PGM=SORT,COND=(0,NE,KUBM039)
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=SALES.ITF.RAW,DISP=SHR
+//SORTOUT  DD DSN=SALES.ITF.SORTED,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(10,5),RLSE)
+//SYSIN    DD *
+  SORT FIELDS=(1,1,CH,A,3,4,CH,A,27,8,CH,A,35,4,CH,A)
+/*
+//*
+//*********************************************************************
+//*  KUBM040 - PRINTED SALES-DETAIL REPORT / CSV EXTRACT
+//*  Runs only if KUBM039 and SORTITF both ended RC=0.
+//*********************************************************************
+//KUBM040  EXEC PGM=KUBM040,COND=((0,NE,KUBM039),(0,NE,SORTITF))
+//STEPLIB  DD DSN=SALES.LOADLIB,DISP=SHR
+//ITF      DD DSN=SALES.ITF.SORTED,DISP=SHR
+//OEF      DD DSN=SALES.OEF.REPORT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE)
+//FMT      DD DSN=SALES.KUBM040.FMT,DISP=SHR
+//EXC      DD DSN=SALES.KUBM040.EXC,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE)
+//TOKM     DD DSN=SALES.TOKM.MASTER,DISP=SHR
+//CSV      DD DSN=SALES.KUBM040.CSV,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE)
+//RST      DD DSN=SALES.KUBM040.RST,DISP=(MOD,CATLG,CATLG)
+//SUS      DD DSN=SALES.KUBM040.SUS,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE)
+//DBC      DD DSN=SALES.KUBM040.DBC,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************************
+//*  KUBM041 - SALES-DETAIL DATABASE LOAD (OPTIONAL)
+//*  Runs only if KUBM039, SORTITF, and KUBM040 all ended RC=0.
+//*********************************************************************
+//KUBM041  EXEC PGM=KUBM041,COND=((0,NE,KUBM039),(0,NE,SORTITF),
+//             (0,NE,KUBM040))
+//STEPLIB  DD DSN=SALES.LOADLIB,DISP=SHR
+//ITF      DD DSN=SALES.ITF.SORTED,DISP=SHR
+//TOKM     DD DSN=SALES.TOKM.MASTER,DISP=SHR
+//DBC      DD DSN=SALES.KUBM041.DBC,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************************
+//*  ARCHIVE - RETAIN THIS RUN'S ITF INPUT AND OEF REPORT
+//*  Runs only if KUBM039, SORTITF, and KUBM040 all ended RC=0.
+//*  Independent of the optional KUBM041 DB-load step, so the archive
+//*  still happens on a DB-less run.
+//*********************************************************************
+//ARCHITF  EXEC PGM=IEBGENER,COND=((0,NE,KUBM039),(0,NE,SORTITF),
+//             (0,NE,KUBM040))
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=SALES.ITF.SORTED,DISP=SHR
+//SYSUT2   DD DSN=SALES.ITF.ARCH(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(10,5),RLSE)
+//*
+//ARCHOEF  EXEC PGM=IEBGENER,COND=((0,NE,KUBM039),(0,NE,SORTITF),
+//             (0,NE,KUBM040))
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=SALES.OEF.REPORT,DISP=SHR
+//SYSUT2   DD DSN=SALES.OEF.ARCH(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE)
