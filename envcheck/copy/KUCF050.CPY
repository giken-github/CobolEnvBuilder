@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    コピー名　　：KUCF050
+      *    内容　　　　：DB接続情報制御ファイル（DBC-FILE）レコード
+      *    作成日/作成者 ：２０２６年０８月０９日　保守担当
+      *    変更日/変更者 ：
+      *    変更内容    　：
+      ******************************************************************
+      *
+           03  DBC-DBNAME              PIC X(32).
+           03  DBC-USERNAME            PIC X(32).
+           03  DBC-PASSWORD            PIC X(32).
+           03  FILLER                  PIC X(04).
