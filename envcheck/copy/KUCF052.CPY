@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    コピー名　　：KUCF052
+      *    内容　　　　：ENVCHECKサマリファイル（ENV-FILE）レコード
+      *    作成日/作成者 ：２０２６年０８月０９日　保守担当
+      *    変更日/変更者 ：
+      *    変更内容    　：
+      ******************************************************************
+      *
+           03  ENV-CHECK-NAME          PIC X(30).
+           03  FILLER                  PIC X(02).
+           03  ENV-CHECK-STATUS        PIC X(04).
+           03  FILLER                  PIC X(02).
+           03  ENV-CHECK-DETAIL        PIC X(42).
