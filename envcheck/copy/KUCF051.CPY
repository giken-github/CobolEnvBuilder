@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    コピー名　　：KUCF051
+      *    内容　　　　：ODBC接続情報制御ファイル（DSC-FILE）レコード
+      *    作成日/作成者 ：２０２６年０８月０９日　保守担当
+      *    変更日/変更者 ：
+      *    変更内容    　：
+      ******************************************************************
+      *
+           03  DSC-SERVER               PIC X(32).
+           03  DSC-DATABASE             PIC X(32).
+           03  DSC-UID                  PIC X(32).
+           03  DSC-PWD                  PIC X(32).
