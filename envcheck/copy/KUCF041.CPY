@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    コピー名　　：KUCF041
+      *    内容　　　　：売上明細リスト印刷様式制御ファイル
+      *                  （KUBM040 用ページ長・見出し文字列）
+      *    作成日/作成者 ：２０２６年０８月０９日　保守担当
+      *    変更日/変更者 ：
+      *    変更内容    　：
+      ******************************************************************
+      *
+           03  FMT-GYOSU-CNT           PIC 9(04).
+           03  FMT-TITLE-TEXT          PIC X(30).
+           03  FMT-SUBTITLE-TEXT       PIC X(88).
+           03  FMT-TAX-RATE            PIC 9(01)V9(04).
+           03  FILLER                  PIC X(17).
