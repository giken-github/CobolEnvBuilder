@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    コピー名　　：KUCF070
+      *    内容　　　　：ITF-FILE突合用上流システム提供
+      *                  コントロールトータルファイル（CTL-FILE）
+      *                  レコードレイアウト
+      *    作成日/作成者 ：２０２６年０８月０９日　保守担当
+      *    変更日/変更者 ：
+      *    変更内容    　：
+      ******************************************************************
+      *
+           03  CTL-REC-CNT             PIC 9(10).
+           03  CTL-REC-KINGAKU         PIC S9(11).
+           03  FILLER                  PIC X(20).
