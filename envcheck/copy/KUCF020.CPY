@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    コピー名　　：KUCF020
+      *    内容　　　　：得意先マスタ（TOKM-FILE）レコードレイアウト
+      *    作成日/作成者 ：２０２６年０８月０９日　保守担当
+      *    変更日/変更者 ：
+      *    変更内容    　：
+      ******************************************************************
+      *
+           03  TOKM-TOKU-COD           PIC X(04).
+           03  TOKM-TOKU-MEI           PIC X(20).
+           03  FILLER                  PIC X(56).
