@@ -0,0 +1,28 @@
+      ******************************************************************
+      *    コピー名　　：KUCF060
+      *    内容　　　　：リスタート・チェックポイントファイル
+      *                  （RST-FILE）レコードレイアウト
+      *    作成日/作成者 ：２０２６年０８月０９日　保守担当
+      *    変更日/変更者 ：
+      *    変更内容    　：
+      ******************************************************************
+      *
+           03  RST-TOKU-COD            PIC X(04).
+           03  RST-JUCHU-DATE.
+               05  RST-JUCHU-YY        PIC 9(04).
+               05  RST-JUCHU-MM        PIC 9(02).
+               05  RST-JUCHU-DD        PIC 9(02).
+           03  RST-ITF-CNT             PIC 9(10).
+           03  RST-OEF-CNT             PIC 9(10).
+      *    再開後も総合計・トレーラself-check・タイトルブレイク位置が
+      *    正しく続くよう、チェックポイント時点の積み上げ値と制御
+      *    ブレイクキーもあわせて退避する。
+           03  RST-SOGOKEI             PIC S9(12).
+           03  RST-SOGOKEI-ZEI         PIC S9(12).
+           03  RST-TRL-CHECK-KINGAKU   PIC S9(12).
+           03  RST-KEY-TOKUCOD         PIC X(04).
+           03  RST-KEY-JUCHU-DATE.
+               05  RST-KEY-JUCHU-YY    PIC 9(04).
+               05  RST-KEY-JUCHU-MM    PIC 9(02).
+               05  RST-KEY-JUCHU-DD    PIC 9(02).
+           03  FILLER                  PIC X(04).
