@@ -0,0 +1,32 @@
+      ******************************************************************
+      *    コピー名　　：KUCF010
+      *    内容　　　　：売上実績データ（ITF-FILE）レコードレイアウト
+      *    作成日/作成者 ：２０２３年０１月０６日　池側　雅拓
+      *    変更日/変更者 ：
+      *    変更内容    　：
+      ******************************************************************
+      *
+           03  UF010-REC-KBN           PIC X(01).
+               88  UF010-REC-DETAIL        VALUE "1".
+               88  UF010-REC-TRAILER       VALUE "9".
+           03  UF010-DETAIL-AREA.
+               05  UF010-DATA-KBN          PIC X(01).
+                   88  UF010-DATA-URIAGE       VALUE "1".
+                   88  UF010-DATA-HENPIN       VALUE "2".
+               05  UF010-TOKU-COD          PIC X(04).
+               05  UF010-TOKU-MEI          PIC X(20).
+               05  UF010-JUCHU-DATE.
+                   07  UF010-JUCHU-YY      PIC 9(04).
+                   07  UF010-JUCHU-MM      PIC 9(02).
+                   07  UF010-JUCHU-DD      PIC 9(02).
+               05  UF010-JUCHU-NO          PIC 9(04).
+               05  UF010-SHOHIN-NO         PIC X(05).
+               05  UF010-SHOHIN-MEI        PIC X(20).
+               05  UF010-TANKA             PIC 9(05)V99.
+               05  UF010-SURYO             PIC S9(05).
+               05  UF010-KINGAKU           PIC S9(09).
+               05  FILLER                  PIC X(08).
+           03  UF010-TRAILER-AREA REDEFINES UF010-DETAIL-AREA.
+               05  UF010-TRL-CNT           PIC 9(10).
+               05  UF010-TRL-KINGAKU       PIC S9(11).
+               05  FILLER                  PIC X(70).
