@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    コピー名　　：KUCF061
+      *    内容　　　　：得意先別月次・年次累計マスタ
+      *                  （SUM-FILE）レコードレイアウト
+      *    作成日/作成者 ：２０２６年０８月０９日　保守担当
+      *    変更日/変更者 ：
+      *    変更内容    　：
+      ******************************************************************
+      *
+           03  SUM-TOKU-COD            PIC X(04).
+           03  SUM-MTD-YYYYMM          PIC 9(06).
+           03  SUM-MTD-KINGAKU         PIC S9(11).
+           03  SUM-YTD-YYYY            PIC 9(04).
+           03  SUM-YTD-KINGAKU         PIC S9(11).
+           03  FILLER                  PIC X(10).
