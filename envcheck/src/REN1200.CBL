@@ -1,8 +1,19 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. REN1200.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DBC-FILE
+             ASSIGN TO EXTERNAL DBC
+               FILE STATUS IS WK-DBC-FILE-ERR.
        DATA DIVISION.
+       FILE SECTION.
+       FD  DBC-FILE.
+       01  DBC-REC.
+           COPY KUCF050.
 
        WORKING-STORAGE SECTION.
+       01 WK-DBC-FILE-ERR PIC X(2) VALUE HIGH-VALUE.
       ******** (1)ホスト変数の定義 ********
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01 TID       PIC 9(6).
@@ -18,6 +29,7 @@
        EXEC SQL INCLUDE SQLCA END-EXEC.
       *************************************
        PROCEDURE DIVISION.
+           PERFORM READ-DBC-RTN.
            DISPLAY "CONNECTING DATABASE ..."
            EXEC SQL
            CONNECT :USERNAME
@@ -26,6 +38,7 @@
            END-EXEC.
            PERFORM SQLCA-DISP-RTN
            IF SQLCODE NOT = 0
+               MOVE 16 TO RETURN-CODE
                GO TO EXT
            END-IF.
 
@@ -46,4 +59,24 @@
                    " SQLSTATE: " SQLSTATE
                    " SQLERRM: "  SQLERRM.
            EXIT.
-      
\ No newline at end of file
+      *
+      ******** DB接続情報制御ファイル読み込み処理 ********
+      *    （制御ファイルが無い場合はプログラム内の初期値を使用する）
+       READ-DBC-RTN  SECTION.
+           OPEN INPUT DBC-FILE.
+           IF WK-DBC-FILE-ERR = 00
+             READ DBC-FILE
+               NOT AT END
+                 IF DBC-DBNAME NOT = SPACE
+                   MOVE DBC-DBNAME TO DBNAME
+                 END-IF
+                 IF DBC-USERNAME NOT = SPACE
+                   MOVE DBC-USERNAME TO USERNAME
+                 END-IF
+                 IF DBC-PASSWORD NOT = SPACE
+                   MOVE DBC-PASSWORD TO PASSWORD
+                 END-IF
+             END-READ
+             CLOSE DBC-FILE
+           END-IF.
+           EXIT.
