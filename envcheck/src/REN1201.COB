@@ -1,8 +1,40 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. REN1201.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DSC-FILE
+             ASSIGN TO EXTERNAL DSC
+               FILE STATUS IS WK-DSC-FILE-ERR.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  DSC-FILE.
+       01  DSC-REC.
+           COPY KUCF051.
+
        WORKING-STORAGE SECTION.
+       01 WK-DSC-FILE-ERR PIC X(2) VALUE HIGH-VALUE.
+       01 WK-DSC-END-FLG  PIC X VALUE "N".
+       01 WK-DSN-SERVER   PIC X(32).
+       01 WK-DSN-DATABASE PIC X(32).
+       01 WK-DSN-UID      PIC X(32).
+       01 WK-DSN-PWD      PIC X(32).
+      ******** 接続先候補一覧（プライマリ＋DRレプリカ）********
+      *    DSC-FILEに複数件登録されている場合は１件目をプライマリ、
+      *    以降をフェイルオーバ先候補として先頭から順に試みる。
+      *    DSC-FILEが無い・空の場合は従来通りの初期値１件のみとする。
+       01 WK-DSN-CNT      PIC 9(2) VALUE ZERO.
+       01 WK-DSN-MAX       PIC 9(2) VALUE 5.
+       01 WK-DSN-IDX       PIC 9(2) VALUE ZERO.
+       01 WK-CONNECTED-FLG PIC X VALUE "N".
+       01 WK-DSN-TBL.
+           03 WK-DSN-ENT OCCURS 5 TIMES.
+             05 WK-DSN-ENT-SERVER   PIC X(32).
+             05 WK-DSN-ENT-DATABASE PIC X(32).
+             05 WK-DSN-ENT-UID      PIC X(32).
+             05 WK-DSN-ENT-PWD      PIC X(32).
       **********************************************************************
       *******                EMBEDDED SQL VARIABLES                  *******
        77 OCSQL     PIC X(8) VALUE "OCSQL".
@@ -65,28 +97,15 @@
 
 
        PROCEDURE DIVISION.
-           STRING
-             "DRIVER={Postgresql Unicode};"
-             "SERVER=db;"
-             "DATABASE=test_conn;"
-             "UID=test_conn;"
-             "PWD=test_conn;"
-             "CONNSETTINGS=SET CLIENT_ENCODING to 'SJIS';"
-             INTO DSN
-           END-STRING.
-
-           DISPLAY "CONNECTING DATABASE ..."
-      *    EXEC SQL CONNECT TO :DSN END-EXEC.
-           MOVE 256 TO SQL-LEN(1)
-           CALL OCSQL    USING DSN
-                               SQL-LEN(1)
-                               SQLCA
-           END-CALL
-                                            .
+           PERFORM READ-DSC-RTN.
+           PERFORM CONNECT-RETRY-RTN
+             VARYING WK-DSN-IDX FROM 1 BY 1
+               UNTIL WK-DSN-IDX > WK-DSN-CNT
+                  OR WK-CONNECTED-FLG = "Y".
 
-           PERFORM SQLCA-DISP-RTN.
-
-           IF SQLCODE NOT = ZERO
+           IF WK-CONNECTED-FLG NOT = "Y"
+             DISPLAY "*** REN1201 ABEND NOT CONNECTED (ALL DSN) ***"
+             MOVE 16 TO RETURN-CODE
              GO TO EXT
            END-IF.
 
@@ -128,6 +147,90 @@
                    " SQLSTATE: " SQLSTATE
                    " SQLERRM: "  SQLERRM.
            EXIT.
+      *
+      ******** 接続候補１件分のDSN構築とCONNECT試行処理 ********
+      *    失敗してもABENDせず、呼び出し元でリストの次候補を試す。
+       CONNECT-RETRY-RTN  SECTION.
+           MOVE WK-DSN-ENT-SERVER(WK-DSN-IDX)   TO WK-DSN-SERVER.
+           MOVE WK-DSN-ENT-DATABASE(WK-DSN-IDX) TO WK-DSN-DATABASE.
+           MOVE WK-DSN-ENT-UID(WK-DSN-IDX)      TO WK-DSN-UID.
+           MOVE WK-DSN-ENT-PWD(WK-DSN-IDX)      TO WK-DSN-PWD.
+           PERFORM BUILD-DSN-RTN.
+
+           DISPLAY "CONNECTING DATABASE ... (" WK-DSN-IDX ") "
+                   FUNCTION TRIM(WK-DSN-SERVER).
+      *    EXEC SQL CONNECT TO :DSN END-EXEC.
+           MOVE 256 TO SQL-LEN(1)
+           CALL OCSQL    USING DSN
+                               SQL-LEN(1)
+                               SQLCA
+           END-CALL
+                                            .
+           PERFORM SQLCA-DISP-RTN.
+
+           IF SQLCODE = ZERO
+             MOVE "Y" TO WK-CONNECTED-FLG
+           ELSE
+             DISPLAY "*** REN1201 WARNING CONNECT FAILED, NEXT DSN ***"
+           END-IF.
+           EXIT.
+      *
+      ******** ODBC接続文字列組立処理 ********
+       BUILD-DSN-RTN  SECTION.
+           STRING
+             "DRIVER={Postgresql Unicode};" DELIMITED BY SIZE
+             "SERVER=" DELIMITED BY SIZE
+             FUNCTION TRIM(WK-DSN-SERVER) DELIMITED BY SIZE
+             ";DATABASE=" DELIMITED BY SIZE
+             FUNCTION TRIM(WK-DSN-DATABASE) DELIMITED BY SIZE
+             ";UID=" DELIMITED BY SIZE
+             FUNCTION TRIM(WK-DSN-UID) DELIMITED BY SIZE
+             ";PWD=" DELIMITED BY SIZE
+             FUNCTION TRIM(WK-DSN-PWD) DELIMITED BY SIZE
+             ";CONNSETTINGS=SET CLIENT_ENCODING to 'SJIS';"
+               DELIMITED BY SIZE
+             INTO DSN
+           END-STRING.
+           EXIT.
+      *
+      ******** ODBC接続情報制御ファイル読み込み処理 ********
+      *    （制御ファイルが無い・空の場合はプログラム内の初期値を
+      *      唯一の候補とする＝従来通りの単一接続先での動作）
+       READ-DSC-RTN  SECTION.
+           OPEN INPUT DSC-FILE.
+           IF WK-DSC-FILE-ERR = 00
+             PERFORM READ-DSC-ENT-RTN
+               UNTIL WK-DSC-END-FLG = "Y"
+             CLOSE DSC-FILE
+           END-IF.
+
+           IF WK-DSN-CNT = ZERO
+             MOVE 1 TO WK-DSN-CNT
+             MOVE "db"        TO WK-DSN-ENT-SERVER(1)
+             MOVE "test_conn" TO WK-DSN-ENT-DATABASE(1)
+             MOVE "test_conn" TO WK-DSN-ENT-UID(1)
+             MOVE "test_conn" TO WK-DSN-ENT-PWD(1)
+           END-IF.
+           EXIT.
+      *
+      ******** DSC-FILE１件読み込み・候補一覧格納処理 ********
+      *    候補がWK-DSN-MAX件を超える分は、警告を出した上で捨てる。
+       READ-DSC-ENT-RTN  SECTION.
+           READ DSC-FILE
+             AT END
+               MOVE "Y" TO WK-DSC-END-FLG
+             NOT AT END
+               IF WK-DSN-CNT < WK-DSN-MAX
+                 ADD 1 TO WK-DSN-CNT
+                 MOVE DSC-SERVER   TO WK-DSN-ENT-SERVER(WK-DSN-CNT)
+                 MOVE DSC-DATABASE TO WK-DSN-ENT-DATABASE(WK-DSN-CNT)
+                 MOVE DSC-UID      TO WK-DSN-ENT-UID(WK-DSN-CNT)
+                 MOVE DSC-PWD      TO WK-DSN-ENT-PWD(WK-DSN-CNT)
+               ELSE
+                 DISPLAY "*** REN1201 WARNING DSN TABLE FULL ***"
+               END-IF
+           END-READ.
+           EXIT.
 
       **********************************************************************
       *  : ESQL for GnuCOBOL/OpenCOBOL Version 3 (2022.01.15) Build Oct  3 2023
