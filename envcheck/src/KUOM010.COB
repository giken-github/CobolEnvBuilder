@@ -0,0 +1,123 @@
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID.                     KUOM010.
+      ******************************************************************
+      *    システム名　　：研修
+      *    サブシステム名：売上
+      *    プログラム名　：受注照会（オンライン）
+      *    作成日/作成者 ：２０２６年０８月０９日　保守担当
+      *    変更日/変更者 ：
+      *    変更内容    　：
+      ******************************************************************
+      *
+       ENVIRONMENT                     DIVISION.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT ITF-FILE
+             ASSIGN TO EXTERNAL ITF
+               FILE STATUS IS WK-ITF-FILE-ERR.
+      *
+       DATA                            DIVISION.
+       FILE                            SECTION.
+       FD  ITF-FILE.
+       01  ITF-REC.
+           COPY KUCF010.
+      *
+       WORKING-STORAGE                 SECTION.
+       01  WK-ITF-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  ITF-END-FLG                 PIC X.
+       01  WK-FOUND-FLG                PIC X.
+           88  WK-FOUND                    VALUE "Y".
+       01  WK-CONTINUE-FLG             PIC X VALUE "Y".
+       01  WK-IN-TOKU-COD              PIC X(04).
+       01  WK-IN-JUCHU-NO              PIC 9(04).
+      *
+       PROCEDURE                       DIVISION.
+           PERFORM INIT-RTN.
+           PERFORM INQUIRY-RTN UNTIL WK-CONTINUE-FLG NOT = "Y".
+           PERFORM TERM-RTN.
+           STOP RUN.
+      ******************************************************************
+      *    初期処理
+      ******************************************************************
+       INIT-RTN                        SECTION.
+           DISPLAY "*** KUOM010 START ***".
+           OPEN INPUT ITF-FILE.
+           IF WK-ITF-FILE-ERR NOT = 00
+             DISPLAY "*** KUOM010 ABEND NOT ITF-FILE"
+             MOVE 12 TO RETURN-CODE
+             MOVE "N" TO WK-CONTINUE-FLG
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    受注番号照会処理（１件分の問い合わせ）
+      ******************************************************************
+       INQUIRY-RTN                     SECTION.
+           DISPLAY "得意先コードを入力してください".
+           DISPLAY "（終了する場合は空白のまま）".
+           ACCEPT WK-IN-TOKU-COD.
+           IF WK-IN-TOKU-COD = SPACE
+             MOVE "N" TO WK-CONTINUE-FLG
+           ELSE
+             DISPLAY "受注番号を入力してください"
+             ACCEPT WK-IN-JUCHU-NO
+             PERFORM SEARCH-ITF-RTN
+             IF WK-FOUND
+               PERFORM DISPLAY-ITF-RTN
+             ELSE
+               DISPLAY "*** 該当データなし ***"
+             END-IF
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    ITF-FILE先頭からの該当受注検索処理
+      *    （オンザフライの単発照会のため、都度先頭から順次検索する）
+      ******************************************************************
+       SEARCH-ITF-RTN                  SECTION.
+           MOVE "N" TO WK-FOUND-FLG.
+           CLOSE ITF-FILE.
+           OPEN INPUT ITF-FILE.
+           MOVE "N" TO ITF-END-FLG.
+           PERFORM SEARCH-ITF-READ-RTN
+             UNTIL ITF-END-FLG = "Y" OR WK-FOUND.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    ITF-FILE１件読み込み・一致判定処理
+      ******************************************************************
+       SEARCH-ITF-READ-RTN             SECTION.
+           READ ITF-FILE
+             AT END
+               MOVE "Y" TO ITF-END-FLG
+             NOT AT END
+               IF UF010-REC-DETAIL
+                 AND UF010-TOKU-COD = WK-IN-TOKU-COD
+                 AND UF010-JUCHU-NO = WK-IN-JUCHU-NO
+                 MOVE "Y" TO WK-FOUND-FLG
+               END-IF
+           END-READ.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    該当受注データの表示処理
+      ******************************************************************
+       DISPLAY-ITF-RTN                 SECTION.
+           DISPLAY "得意先コード：" UF010-TOKU-COD.
+           DISPLAY "受注番号　　：" UF010-JUCHU-NO.
+           DISPLAY "商品番号　　：" UF010-SHOHIN-NO.
+           DISPLAY "単価　　　　：" UF010-TANKA.
+           DISPLAY "数量　　　　：" UF010-SURYO.
+           DISPLAY "金額　　　　：" UF010-KINGAKU.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    終了処理
+      ******************************************************************
+       TERM-RTN                        SECTION.
+           IF WK-ITF-FILE-ERR = 00
+             CLOSE ITF-FILE
+           END-IF.
+           DISPLAY "*** KUOM010 END ***".
+       EXI.
+           EXIT.
