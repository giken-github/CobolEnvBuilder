@@ -0,0 +1,346 @@
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID.                     KUBM042.
+      ******************************************************************
+      *    システム名　　：研修
+      *    サブシステム名：売上
+      *    プログラム名　：得意先別月次・年次累計サマリ作成
+      *    作成日/作成者 ：２０２６年０８月０９日　保守担当
+      *    変更日/変更者 ：
+      *    変更内容    　：
+      ******************************************************************
+      *
+       ENVIRONMENT                     DIVISION.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT TXN-FILE
+             ASSIGN TO EXTERNAL TXN
+               FILE STATUS IS WK-TXN-FILE-ERR.
+           SELECT OLDSUM-FILE
+             ASSIGN TO EXTERNAL SUMOLD
+               FILE STATUS IS WK-OLDSUM-FILE-ERR.
+           SELECT NEWSUM-FILE
+             ASSIGN TO EXTERNAL SUMNEW
+               FILE STATUS IS WK-NEWSUM-FILE-ERR.
+           SELECT RPT-FILE
+             ASSIGN TO EXTERNAL RPT
+               FILE STATUS IS WK-RPT-FILE-ERR.
+      *
+       DATA                            DIVISION.
+       FILE                            SECTION.
+       FD  TXN-FILE.
+       01  TXN-REC                     PIC X(80).
+       FD  OLDSUM-FILE.
+       01  OLDSUM-REC.
+           COPY KUCF061.
+       FD  NEWSUM-FILE.
+       01  NEWSUM-REC.
+           COPY KUCF061
+               REPLACING ==SUM-TOKU-COD==    BY ==NSUM-TOKU-COD==
+                         ==SUM-MTD-YYYYMM==  BY ==NSUM-MTD-YYYYMM==
+                         ==SUM-MTD-KINGAKU== BY ==NSUM-MTD-KINGAKU==
+                         ==SUM-YTD-YYYY==    BY ==NSUM-YTD-YYYY==
+                         ==SUM-YTD-KINGAKU== BY ==NSUM-YTD-KINGAKU==.
+       FD  RPT-FILE.
+       01  RPT-REC                     PIC X(80).
+      *
+       WORKING-STORAGE                 SECTION.
+       01  WK-TXN-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  WK-OLDSUM-FILE-ERR          PIC X(2) VALUE HIGH-VALUE.
+       01  WK-NEWSUM-FILE-ERR          PIC X(2) VALUE HIGH-VALUE.
+       01  WK-RPT-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  TXN-END-FLG                 PIC X VALUE "N".
+       01  TXN-CNT                     PIC 9(10) VALUE ZERO.
+       01  RPT-CNT                     PIC 9(10) VALUE ZERO.
+      *
+       01  WK-DATE-HOZON.
+           03  WK-DATE-HOZON-YY        PIC 9(2).
+           03  WK-DATE-HOZON-Y2        PIC 9(2).
+           03  WK-DATE-HOZON-MM        PIC 9(2).
+           03  WK-DATE-HOZON-DD        PIC 9(2).
+       01  WK-RUN-YYYYMM               PIC 9(6).
+       01  WK-RUN-YYYY                 PIC 9(4).
+      *
+      *CSV明細行の分解用
+       01  WK-TXN-TOKU-COD             PIC X(20).
+       01  WK-TXN-JUCHU-DATE           PIC X(20).
+       01  WK-TXN-JUCHU-NO             PIC X(20).
+       01  WK-TXN-SHOHIN-NO            PIC X(20).
+       01  WK-TXN-SURYO                PIC X(20).
+       01  WK-TXN-TANKA                PIC X(20).
+       01  WK-TXN-KINGAKU              PIC X(20).
+       01  WK-TXN-KINGAKU-NUM          PIC S9(9) VALUE ZERO.
+      *
+      *得意先別累計退避テーブル（旧マスタを全件展開して当日実績を積む）
+       01  WK-SUM-CNT                  PIC 9(4) VALUE ZERO.
+       01  WK-SUM-MAX                  PIC 9(4) VALUE 500.
+       01  WK-SUM-MATCH-IDX            PIC 9(4) VALUE ZERO.
+       01  WK-SUM-IDX                  PIC 9(4) VALUE ZERO.
+       01  WK-SUM-TBL.
+           03  WK-SUM-ENT              OCCURS 500 TIMES.
+             05  WK-SUM-ENT-TOKU-COD   PIC X(4).
+             05  WK-SUM-ENT-MTD-YM     PIC 9(6).
+             05  WK-SUM-ENT-MTD-KIN    PIC S9(11).
+             05  WK-SUM-ENT-YTD-YY     PIC 9(4).
+             05  WK-SUM-ENT-YTD-KIN    PIC S9(11).
+             05  WK-SUM-ENT-TODAY-KIN  PIC S9(11).
+      *
+      *サマリ帳票見出し
+       01  WK-RPT-TITLE.
+           03  FILLER                  PIC X(10) VALUE SPACE.
+           03  FILLER                  PIC X(30) VALUE
+             "＊＊＊　得意先別月次年次累計　＊＊＊".
+      *
+       01  WK-RPT-SUBTITLE.
+           03  FILLER                  PIC X(8) VALUE "得意先　".
+           03  FILLER                  PIC X(8) VALUE SPACE.
+           03  FILLER                  PIC X(10) VALUE
+             "当月累計　".
+           03  FILLER                  PIC X(4) VALUE SPACE.
+           03  FILLER                  PIC X(10) VALUE
+             "当年累計　".
+      *
+       01  WK-RPT-LINE.
+           03  WK-RPT-TOKU-COD         PIC X(4).
+           03  FILLER                  PIC X(4) VALUE SPACE.
+           03  WK-RPT-MTD-YM           PIC 9999/99.
+           03  FILLER                  PIC X(2) VALUE SPACE.
+           03  WK-RPT-MTD-KINGAKU      PIC ----,---,--9.
+           03  FILLER                  PIC X(2) VALUE SPACE.
+           03  WK-RPT-YTD-YY           PIC 9999.
+           03  FILLER                  PIC X(2) VALUE SPACE.
+           03  WK-RPT-YTD-KINGAKU      PIC ----,---,--9.
+      *
+       PROCEDURE                       DIVISION.
+           PERFORM INIT-RTN.
+           PERFORM MAIN-RTN UNTIL TXN-END-FLG = "Y".
+           PERFORM TERM-RTN.
+           STOP RUN.
+      ******************************************************************
+      *    初期処理
+      ******************************************************************
+       INIT-RTN                        SECTION.
+           DISPLAY "*** KUBM042 START ***".
+      *
+           MOVE FUNCTION CURRENT-DATE TO WK-DATE-HOZON.
+           STRING WK-DATE-HOZON-YY WK-DATE-HOZON-Y2 WK-DATE-HOZON-MM
+             DELIMITED BY SIZE INTO WK-RUN-YYYYMM.
+           STRING WK-DATE-HOZON-YY WK-DATE-HOZON-Y2
+             DELIMITED BY SIZE INTO WK-RUN-YYYY.
+      *
+           PERFORM LOAD-OLDSUM-RTN.
+      *
+           OPEN INPUT TXN-FILE.
+           IF WK-TXN-FILE-ERR = 00
+             OPEN OUTPUT NEWSUM-FILE
+             IF WK-NEWSUM-FILE-ERR = 00
+               OPEN OUTPUT RPT-FILE
+               IF WK-RPT-FILE-ERR = 00
+                 MOVE "N" TO TXN-END-FLG
+                 MOVE WK-RPT-TITLE TO RPT-REC
+                 PERFORM WRITE-RPT-REC-RTN
+                 MOVE WK-RPT-SUBTITLE TO RPT-REC
+                 PERFORM WRITE-RPT-REC-RTN
+               ELSE
+                 DISPLAY "*** KUBM042 ABEND NOT RPT-FILE"
+                 MOVE 15 TO RETURN-CODE
+               END-IF
+             ELSE
+               DISPLAY "*** KUBM042 ABEND NOT NEWSUM-FILE"
+               MOVE 14 TO RETURN-CODE
+             END-IF
+           ELSE
+             DISPLAY "*** KUBM042 ABEND NOT TXN-FILE"
+             MOVE 12 TO RETURN-CODE
+           END-IF.
+      *
+           IF TXN-END-FLG NOT = "Y"
+             PERFORM READ-TXN-RTN
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    旧累計マスタ読み込み処理
+      *    （マスタが無い初回実行時は空のテーブルから開始する）
+      ******************************************************************
+       LOAD-OLDSUM-RTN                 SECTION.
+           OPEN INPUT OLDSUM-FILE.
+           IF WK-OLDSUM-FILE-ERR = 00
+             PERFORM LOAD-OLDSUM-READ-RTN
+               UNTIL WK-OLDSUM-FILE-ERR NOT = 00
+             CLOSE OLDSUM-FILE
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    旧累計マスタ読み込み処理（１件分）
+      ******************************************************************
+       LOAD-OLDSUM-READ-RTN            SECTION.
+           READ OLDSUM-FILE
+             AT END
+               MOVE HIGH-VALUE TO WK-OLDSUM-FILE-ERR
+             NOT AT END
+               IF WK-SUM-CNT < WK-SUM-MAX
+                 ADD 1 TO WK-SUM-CNT
+                 MOVE SUM-TOKU-COD TO
+                   WK-SUM-ENT-TOKU-COD(WK-SUM-CNT)
+                 MOVE SUM-MTD-YYYYMM TO
+                   WK-SUM-ENT-MTD-YM(WK-SUM-CNT)
+                 MOVE SUM-MTD-KINGAKU TO
+                   WK-SUM-ENT-MTD-KIN(WK-SUM-CNT)
+                 MOVE SUM-YTD-YYYY TO
+                   WK-SUM-ENT-YTD-YY(WK-SUM-CNT)
+                 MOVE SUM-YTD-KINGAKU TO
+                   WK-SUM-ENT-YTD-KIN(WK-SUM-CNT)
+                 MOVE ZERO TO WK-SUM-ENT-TODAY-KIN(WK-SUM-CNT)
+               ELSE
+                 DISPLAY "*** KUBM042 WARNING SUM TABLE FULL ***"
+               END-IF
+           END-READ.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    トランザクション（CSV抽出）読み込み処理
+      ******************************************************************
+       READ-TXN-RTN                    SECTION.
+           READ TXN-FILE
+             AT END
+               MOVE "Y" TO TXN-END-FLG
+             NOT AT END
+               IF TXN-REC(1:8) NOT = "TOKU-COD"
+                 ADD 1 TO TXN-CNT
+                 PERFORM APPLY-TXN-RTN
+               END-IF
+           END-READ.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    トランザクション明細の分解・当日実績積み上げ処理
+      ******************************************************************
+       APPLY-TXN-RTN                   SECTION.
+           UNSTRING TXN-REC DELIMITED BY ","
+             INTO WK-TXN-TOKU-COD    WK-TXN-JUCHU-DATE
+                  WK-TXN-JUCHU-NO    WK-TXN-SHOHIN-NO
+                  WK-TXN-SURYO       WK-TXN-TANKA
+                  WK-TXN-KINGAKU.
+           COMPUTE WK-TXN-KINGAKU-NUM =
+             FUNCTION NUMVAL(WK-TXN-KINGAKU).
+      *
+           PERFORM FIND-SUM-RTN.
+           IF WK-SUM-MATCH-IDX = ZERO
+             IF WK-SUM-CNT < WK-SUM-MAX
+               ADD 1 TO WK-SUM-CNT
+               MOVE WK-TXN-TOKU-COD(1:4) TO
+                 WK-SUM-ENT-TOKU-COD(WK-SUM-CNT)
+               MOVE ZERO TO WK-SUM-ENT-MTD-YM(WK-SUM-CNT)
+               MOVE ZERO TO WK-SUM-ENT-MTD-KIN(WK-SUM-CNT)
+               MOVE ZERO TO WK-SUM-ENT-YTD-YY(WK-SUM-CNT)
+               MOVE ZERO TO WK-SUM-ENT-YTD-KIN(WK-SUM-CNT)
+               MOVE ZERO TO WK-SUM-ENT-TODAY-KIN(WK-SUM-CNT)
+               MOVE WK-SUM-CNT TO WK-SUM-MATCH-IDX
+             ELSE
+               DISPLAY "*** KUBM042 WARNING SUM TABLE FULL ***"
+               GO TO APPLY-TXN-EXI
+             END-IF
+           END-IF.
+      *
+           COMPUTE WK-SUM-ENT-TODAY-KIN(WK-SUM-MATCH-IDX) =
+             WK-SUM-ENT-TODAY-KIN(WK-SUM-MATCH-IDX) +
+             WK-TXN-KINGAKU-NUM.
+       APPLY-TXN-EXI.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    得意先別累計テーブル検索処理
+      ******************************************************************
+       FIND-SUM-RTN                    SECTION.
+           MOVE ZERO TO WK-SUM-MATCH-IDX.
+           PERFORM CHECK-SUM-ENT-RTN
+             VARYING WK-SUM-IDX FROM 1 BY 1
+               UNTIL WK-SUM-IDX > WK-SUM-CNT.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    得意先別累計テーブル検索処理（テーブル１件分の比較）
+      ******************************************************************
+       CHECK-SUM-ENT-RTN               SECTION.
+           IF WK-SUM-MATCH-IDX = ZERO
+             AND WK-SUM-ENT-TOKU-COD(WK-SUM-IDX) = WK-TXN-TOKU-COD(1:4)
+             MOVE WK-SUM-IDX TO WK-SUM-MATCH-IDX
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    メイン処理
+      ******************************************************************
+       MAIN-RTN                        SECTION.
+           PERFORM READ-TXN-RTN.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    書き込み処理（帳票）
+      ******************************************************************
+       WRITE-RPT-REC-RTN               SECTION.
+           WRITE RPT-REC AFTER 1.
+           ADD 1 TO RPT-CNT.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    終了処理
+      *    （当日実績を月次・年次にロールアップして新マスタと
+      *      サマリ帳票を出力する）
+      ******************************************************************
+       TERM-RTN                        SECTION.
+           PERFORM ROLLUP-AND-WRITE-RTN
+             VARYING WK-SUM-IDX FROM 1 BY 1
+               UNTIL WK-SUM-IDX > WK-SUM-CNT.
+      *
+           CLOSE TXN-FILE.
+           CLOSE NEWSUM-FILE.
+           CLOSE RPT-FILE.
+           DISPLAY "*** KUBM042 TXN=" TXN-CNT.
+           DISPLAY "*** KUBM042 SUM=" WK-SUM-CNT.
+           DISPLAY "*** KUBM042 RPT=" RPT-CNT.
+           DISPLAY "*** KUBM042 END ***".
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    月次・年次ロールアップ・新マスタ／帳票出力処理（１件分）
+      ******************************************************************
+       ROLLUP-AND-WRITE-RTN            SECTION.
+           IF WK-SUM-ENT-TODAY-KIN(WK-SUM-IDX) NOT = ZERO
+             IF WK-SUM-ENT-MTD-YM(WK-SUM-IDX) = WK-RUN-YYYYMM
+               COMPUTE WK-SUM-ENT-MTD-KIN(WK-SUM-IDX) =
+                 WK-SUM-ENT-MTD-KIN(WK-SUM-IDX) +
+                 WK-SUM-ENT-TODAY-KIN(WK-SUM-IDX)
+             ELSE
+               MOVE WK-RUN-YYYYMM TO WK-SUM-ENT-MTD-YM(WK-SUM-IDX)
+               MOVE WK-SUM-ENT-TODAY-KIN(WK-SUM-IDX) TO
+                 WK-SUM-ENT-MTD-KIN(WK-SUM-IDX)
+             END-IF
+             IF WK-SUM-ENT-YTD-YY(WK-SUM-IDX) = WK-RUN-YYYY
+               COMPUTE WK-SUM-ENT-YTD-KIN(WK-SUM-IDX) =
+                 WK-SUM-ENT-YTD-KIN(WK-SUM-IDX) +
+                 WK-SUM-ENT-TODAY-KIN(WK-SUM-IDX)
+             ELSE
+               MOVE WK-RUN-YYYY TO WK-SUM-ENT-YTD-YY(WK-SUM-IDX)
+               MOVE WK-SUM-ENT-TODAY-KIN(WK-SUM-IDX) TO
+                 WK-SUM-ENT-YTD-KIN(WK-SUM-IDX)
+             END-IF
+           END-IF.
+      *
+           MOVE WK-SUM-ENT-TOKU-COD(WK-SUM-IDX) TO NSUM-TOKU-COD.
+           MOVE WK-SUM-ENT-MTD-YM(WK-SUM-IDX) TO NSUM-MTD-YYYYMM.
+           MOVE WK-SUM-ENT-MTD-KIN(WK-SUM-IDX) TO NSUM-MTD-KINGAKU.
+           MOVE WK-SUM-ENT-YTD-YY(WK-SUM-IDX) TO NSUM-YTD-YYYY.
+           MOVE WK-SUM-ENT-YTD-KIN(WK-SUM-IDX) TO NSUM-YTD-KINGAKU.
+           WRITE NEWSUM-REC.
+      *
+           MOVE WK-SUM-ENT-TOKU-COD(WK-SUM-IDX) TO WK-RPT-TOKU-COD.
+           MOVE WK-SUM-ENT-MTD-YM(WK-SUM-IDX) TO WK-RPT-MTD-YM.
+           MOVE WK-SUM-ENT-MTD-KIN(WK-SUM-IDX) TO WK-RPT-MTD-KINGAKU.
+           MOVE WK-SUM-ENT-YTD-YY(WK-SUM-IDX) TO WK-RPT-YTD-YY.
+           MOVE WK-SUM-ENT-YTD-KIN(WK-SUM-IDX) TO WK-RPT-YTD-KINGAKU.
+           MOVE WK-RPT-LINE TO RPT-REC.
+           PERFORM WRITE-RPT-REC-RTN.
+       EXI.
+           EXIT.
