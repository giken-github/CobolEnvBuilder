@@ -0,0 +1,1328 @@
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID.                     KUBM040.
+      ******************************************************************
+      *    システム名　　：研修
+      *    サブシステム名：売上
+      *    プログラム名　：売上明細リスト作成
+      *    作成日/作成者 ：２０２３年０１月０６日　池側　雅拓
+      *    変更日/変更者 ：
+      *    変更内容    　：
+      ******************************************************************
+      *
+       ENVIRONMENT                     DIVISION.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT ITF-FILE
+             ASSIGN TO EXTERNAL ITF
+               RESERVE 2 AREAS
+               FILE STATUS IS WK-ITF-FILE-ERR.
+           SELECT OEF-FILE
+             ASSIGN TO EXTERNAL OEF
+               RESERVE 2 AREAS
+               FILE STATUS IS WK-OEF-FILE-ERR.
+           SELECT FMT-FILE
+             ASSIGN TO EXTERNAL FMT
+               FILE STATUS IS WK-FMT-FILE-ERR.
+           SELECT EXC-FILE
+             ASSIGN TO EXTERNAL EXC
+               FILE STATUS IS WK-EXC-FILE-ERR.
+           SELECT TOKM-FILE
+             ASSIGN TO EXTERNAL TOKM
+               FILE STATUS IS WK-TOKM-FILE-ERR.
+           SELECT CSV-FILE
+             ASSIGN TO EXTERNAL CSV
+               FILE STATUS IS WK-CSV-FILE-ERR.
+           SELECT RST-FILE
+             ASSIGN TO EXTERNAL RST
+               FILE STATUS IS WK-RST-FILE-ERR.
+           SELECT SUS-FILE
+             ASSIGN TO EXTERNAL SUS
+               FILE STATUS IS WK-SUS-FILE-ERR.
+           SELECT DBC-FILE
+             ASSIGN TO EXTERNAL DBC
+               FILE STATUS IS WK-DBC-FILE-ERR.
+      *
+       DATA                            DIVISION.
+       FILE                            SECTION.
+       FD  ITF-FILE
+           BLOCK CONTAINS 100 RECORDS.
+       01  ITF-REC.
+           COPY KUCF010.
+       FD  OEF-FILE
+           BLOCK CONTAINS 100 RECORDS.
+       01  OEF-REC                     PIC X(93).
+       FD  FMT-FILE.
+       01  FMT-REC.
+           COPY KUCF041.
+       FD  EXC-FILE.
+       01  EXC-REC                     PIC X(100).
+       FD  TOKM-FILE.
+       01  TOKM-REC.
+           COPY KUCF020.
+       FD  CSV-FILE.
+       01  CSV-REC                     PIC X(80).
+       FD  RST-FILE.
+       01  RST-REC.
+           COPY KUCF060.
+       FD  SUS-FILE.
+       01  SUS-REC                     PIC X(92).
+       FD  DBC-FILE.
+       01  DBC-REC.
+           COPY KUCF050.
+      *
+       WORKING-STORAGE                 SECTION.
+       01  WK-ITF-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  WK-OEF-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  WK-FMT-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  WK-EXC-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  WK-TOKM-FILE-ERR            PIC X(2) VALUE HIGH-VALUE.
+       01  WK-CSV-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  WK-RST-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  WK-SUS-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  CSV-CNT                     PIC 9(10).
+       01  SUS-CNT                     PIC 9(10).
+       01  TOKM-END-FLG                PIC X VALUE "Y".
+       01  WK-TOKU-MEI-MSTR            PIC X(20).
+       01  ITF-END-FLG                 PIC X.
+       01  ITF-CNT                     PIC 9(10).
+       01  EXC-CNT                     PIC 9(10).
+       01  OEF-CNT                     PIC 9(10).
+       01  WK-GYOSU-CNT                PIC 9(10).
+       01  WK-GYOSU-CNT-MAX            PIC 9(10) VALUE 50.
+       01  WK-PAGE-CNT                 PIC 9(4).
+       01  WK-GASAN                    PIC S9(12).
+       01  WK-SOGOKEI                  PIC S9(12).
+      *
+      *消費税・手数料計算用
+       01  WK-TAX-RATE                 PIC 9(01)V9(04) VALUE ZERO.
+       01  WK-ZEI-AMT                  PIC S9(09) VALUE ZERO.
+       01  WK-GASAN-ZEI                PIC S9(12) VALUE ZERO.
+       01  WK-HENPIN-GASAN-ZEI         PIC S9(12) VALUE ZERO.
+       01  WK-SOGOKEI-ZEI              PIC S9(12) VALUE ZERO.
+       01  WK-SPACE                    PIC X VALUE SPACE.
+       01  WK-DATE-HOZON.
+           03  WK-DATE-HOZON-YY        PIC 9(2).
+           03  WK-DATE-HOZON-Y2        PIC 9(2).
+           03  WK-DATE-HOZON-MM        PIC 9(2).
+           03  WK-DATE-HOZON-DD        PIC 9(2).
+      *
+      *キーブレイク
+       01  WK-KEY-TOKUCOD              PIC X(4) VALUE HIGH-VALUE.
+       01  WK-KEY-JUCHU-DATE.
+           03  WK-KEY-DATE-YY          PIC 9(4) VALUE HIGH-VALUE.
+           03  WK-KEY-DATE-MM          PIC 9(2) VALUE HIGH-VALUE.
+           03  WK-KEY-DATE-DD          PIC 9(2) VALUE HIGH-VALUE.
+      *
+      *シーケンスチェック用（前回読み込みキー）
+       01  WK-PREV-TOKUCOD             PIC X(4) VALUE LOW-VALUE.
+       01  WK-PREV-JUCHU-DATE.
+           03  WK-PREV-DATE-YY         PIC 9(4) VALUE ZERO.
+           03  WK-PREV-DATE-MM         PIC 9(2) VALUE ZERO.
+           03  WK-PREV-DATE-DD         PIC 9(2) VALUE ZERO.
+      *
+      *トレーラレコード自己チェック用
+      *    WK-TRL-CHECK-KINGAKUは、重複／編集エラー／区分不正で
+      *    印字対象から除外された明細も含め、読んだ明細全件分を
+      *    UF010-TRL-KINGAKUと同じ符号規則（売上は加算、それ以外は
+      *    減算）で積み上げる。除外分を差し引く印字用のWK-SOGOKEIとは
+      *    別に持つことで、トレーラの件数・金額self-checkが除外明細の
+      *    有無に影響されないようにする。
+       01  WK-TRL-FOUND-FLG            PIC X VALUE "N".
+       01  WK-TRL-CNT-SAVE             PIC 9(10) VALUE ZERO.
+       01  WK-TRL-KINGAKU-SAVE         PIC S9(12) VALUE ZERO.
+       01  WK-TRL-CHECK-KINGAKU        PIC S9(12) VALUE ZERO.
+      *
+      *リスタート・チェックポイント用
+       01  WK-RESTART-FLG              PIC X VALUE "N".
+       01  WK-SKIP-DONE-FLG            PIC X VALUE "N".
+       01  WK-CKPT-INTERVAL            PIC 9(10) VALUE 500.
+       01  WK-CKPT-TOKU-COD            PIC X(4).
+       01  WK-CKPT-JUCHU-DATE.
+           03  WK-CKPT-DATE-YY         PIC 9(4).
+           03  WK-CKPT-DATE-MM         PIC 9(2).
+           03  WK-CKPT-DATE-DD         PIC 9(2).
+       01  WK-CKPT-ITF-CNT             PIC 9(10).
+       01  WK-CKPT-OEF-CNT             PIC 9(10).
+       01  WK-CKPT-SOGOKEI             PIC S9(12).
+       01  WK-CKPT-SOGOKEI-ZEI         PIC S9(12).
+       01  WK-CKPT-TRL-CHECK-KINGAKU   PIC S9(12).
+       01  WK-CKPT-KEY-TOKUCOD         PIC X(4).
+       01  WK-CKPT-KEY-JUCHU-DATE.
+           03  WK-CKPT-KEY-DATE-YY     PIC 9(4).
+           03  WK-CKPT-KEY-DATE-MM     PIC 9(2).
+           03  WK-CKPT-KEY-DATE-DD     PIC 9(2).
+      *
+      *入力データ基本チェック用（サスペンス退避）
+       01  WK-EDIT-FAIL-FLG            PIC X VALUE "N".
+       01  WK-EDIT-EXPECT-KINGAKU      PIC S9(9) VALUE ZERO.
+       01  WK-EDIT-DIFF                PIC S9(9) VALUE ZERO.
+       01  WK-EDIT-DIFF-MAX            PIC S9(9) VALUE 1.
+      *
+      *重複受注チェック用（REN1200方式のDB照会）
+       01  WK-DBC-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  WK-DB-CONNECTED-FLG         PIC X VALUE "N".
+       01  WK-DUP-FLG                  PIC X VALUE "N".
+       01  WK-PREV-DUP-TOKU-COD        PIC X(4) VALUE HIGH-VALUE.
+       01  WK-PREV-DUP-JUCHU-NO        PIC 9(4) VALUE ZERO.
+       01  WK-PREV-DUP-FLG             PIC X VALUE "N".
+       01  WK-MEISAI-PRINTED-FLG       PIC X VALUE "N".
+      *
+      *タイトル行
+      *大見出し
+       01  WK-TITLE.
+           03  FILLER                  PIC X(10) VALUE SPACE.
+           03  WK-TITLE-TEXT           PIC X(30) VALUE
+             "＊＊＊　売上明細リスト　＊＊＊".
+           03  FILLER                  PIC X(14) VALUE SPACE.
+           03  FILLER                  PIC X(4) VALUE "DATE".
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-DATE.
+             05  WK-DATE-YY            PIC 9(2).
+             05  FILLER                PIC X(1) VALUE ".".
+             05  WK-DATE-MM            PIC 9(2).
+             05  FILLER                PIC X(1) VALUE ".".
+             05  WK-DATE-DD            PIC 9(2).
+           03  FILLER                  PIC X(3) VALUE SPACE.
+           03  FILLER                  PIC X(4) VALUE "PAGE".
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-PAGE                 PIC Z,ZZ9.
+      *
+      *得意先行
+       01  WK-TOKULINE.
+           03  FILLER                  PIC X(8) VALUE "得意先：".
+           03  FILLER                  PIC X VALUE SPACE.
+           03  WK-TOKU-COD             PIC X(4).
+           03  FILLER                  PIC X VALUE SPACE.
+           03  WK-TOKU-MEI             PIC X(20).
+           03  FILLER                  PIC X(46) VALUE SPACE.
+      *
+      *小見出し
+       01  WK-SUBTITLE.
+           03  FILLER                  PIC X(8) VALUE "受注日付".
+           03  FILLER                  PIC X(4) VALUE SPACE.
+           03  FILLER                  PIC X(8) VALUE "受注番号".
+           03  FILLER                  PIC X(2) VALUE SPACE.
+           03  FILLER                  PIC X(8) VALUE "商品番号".
+           03  FILLER                  PIC X(2) VALUE SPACE.
+           03  FILLER                  PIC X(6) VALUE "商品名".
+           03  FILLER                  PIC X(16) VALUE SPACE.
+           03  FILLER                  PIC X(6) VALUE "単  価".
+           03  FILLER                  PIC X(4) VALUE SPACE.
+           03  FILLER                  PIC X(4) VALUE "数量".
+           03  FILLER                  PIC X(6) VALUE SPACE.
+           03  FILLER                  PIC X(6) VALUE "金  額".
+           03  FILLER                  PIC X(2) VALUE SPACE.
+           03  FILLER                  PIC X(6) VALUE "消費税".
+      *
+      *明細行
+       01  WK-MEISAI.
+           03  WK-JUCHU-DATE.
+             05  WK-JUCHU-DATE-YY      PIC 9(4).
+             05  WK-SEN1               PIC X VALUE "/".
+             05  WK-JUCHU-DATE-MM      PIC 9(2).
+             05  WK-SEN2               PIC X VALUE "/".
+             05  WK-JUCHU-DATE-DD      PIC 9(2).
+           03  FILLER                  PIC X(4) VALUE SPACE.
+           03  WK-JUCHU-NO             PIC 9(4).
+           03  FILLER                  PIC X(4) VALUE SPACE.
+           03  WK-SHOHIN-NO            PIC X(5).
+           03  FILLER                  PIC X(3) VALUE SPACE.
+           03  WK-SHOHIN-MEI           PIC X(20).
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-TANKA                PIC ZZ,ZZ9.99.
+           03  FILLER                  PIC X(2) VALUE SPACE.
+           03  WK-SURYO                PIC ZZ,ZZ9.
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-KINGAKU              PIC ---,---,--9.
+           03  FILLER                  PIC X(2) VALUE SPACE.
+           03  WK-ZEI                  PIC ---,---,--9.
+      *
+      *得意先合計
+       01  WK-GOKEI.
+           03  FILLER                  PIC X(50) VALUE SPACE.
+           03  FILLER                  PIC X(16) VALUE
+             "＊ 得意先合計 ＊".
+           03  FILLER                  PIC X(3) VALUE SPACE.
+           03  WK-GOKEI-KINGAKU        PIC ---,---,--9.
+           03  FILLER                  PIC X(2) VALUE SPACE.
+           03  WK-GOKEI-ZEI            PIC ---,---,--9.
+      *
+      *返品見出し
+       01  WK-HENPIN-TITLE.
+           03  FILLER                  PIC X(50) VALUE SPACE.
+           03  FILLER                  PIC X(16) VALUE
+             "＊　返品　　　＊".
+           03  FILLER                  PIC X(14) VALUE SPACE.
+      *
+      *返品合計
+       01  WK-HENPIN-GOKEI.
+           03  FILLER                  PIC X(50) VALUE SPACE.
+           03  FILLER                  PIC X(16) VALUE
+             "＊ 返品合計 　＊".
+           03  FILLER                  PIC X(3) VALUE SPACE.
+           03  WK-HENPIN-GOKEI-KINGAKU PIC ---,---,--9.
+           03  FILLER                  PIC X(2) VALUE SPACE.
+           03  WK-HENPIN-GOKEI-ZEI     PIC ---,---,--9.
+      *
+      *返品明細退避テーブル（得意先内の返品を集めて後でまとめて出力）
+       01  WK-HENPIN-CNT               PIC 9(4) VALUE ZERO.
+       01  WK-HENPIN-MAX               PIC 9(4) VALUE 999.
+       01  WK-HENPIN-GASAN             PIC S9(12) VALUE ZERO.
+       01  WK-HENPIN-TBL.
+           03  WK-HENPIN-LINE          PIC X(93)
+                                       OCCURS 999 TIMES
+                                       INDEXED BY WK-HENPIN-IDX.
+      *
+      *商品別小計見出し
+       01  WK-SHOHIN-TITLE.
+           03  FILLER                  PIC X(50) VALUE SPACE.
+           03  FILLER                  PIC X(16) VALUE
+             "＊商品別小計　＊".
+           03  FILLER                  PIC X(14) VALUE SPACE.
+      *
+      *商品別小計行
+       01  WK-SHOHIN-LINE.
+           03  FILLER                  PIC X(4) VALUE SPACE.
+           03  WK-SHP-SHOHIN-NO        PIC X(5).
+           03  FILLER                  PIC X(3) VALUE SPACE.
+           03  WK-SHP-SHOHIN-MEI       PIC X(20).
+           03  FILLER                  PIC X(3) VALUE SPACE.
+           03  WK-SHP-SURYO            PIC ---,--9.
+           03  FILLER                  PIC X(2) VALUE SPACE.
+           03  WK-SHP-KINGAKU          PIC ---,---,--9.
+      *
+      *商品別集計退避テーブル（得意先内を商品番号ごとに集計）
+       01  WK-SHOHIN-CNT               PIC 9(4) VALUE ZERO.
+       01  WK-SHOHIN-MAX               PIC 9(4) VALUE 200.
+       01  WK-SHOHIN-MATCH-IDX         PIC 9(4) VALUE ZERO.
+       01  WK-SHOHIN-IDX               PIC 9(4) VALUE ZERO.
+       01  WK-CUR-SURYO-SGN            PIC S9(5) VALUE ZERO.
+       01  WK-CUR-KINGAKU-SGN          PIC S9(9) VALUE ZERO.
+       01  WK-SHOHIN-TBL.
+           03  WK-SHOHIN-ENT           OCCURS 200 TIMES.
+             05  WK-SHOHIN-ENT-NO      PIC X(5).
+             05  WK-SHOHIN-ENT-MEI     PIC X(20).
+             05  WK-SHOHIN-ENT-SURYO   PIC S9(5).
+             05  WK-SHOHIN-ENT-KINGAKU PIC S9(9).
+      *
+      *例外リスト明細行
+       01  WK-EXC-LINE.
+           03  WK-EXC-REASON           PIC X(20).
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-EXC-TOKU-COD         PIC X(4).
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-EXC-JUCHU-NO         PIC 9(4).
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  WK-EXC-DETAIL           PIC X(60).
+      *
+      *CSV抽出見出し行
+       01  WK-CSV-HEADER               PIC X(80) VALUE
+           "TOKU-COD,JUCHU-DATE,JUCHU-NO,SHOHIN-NO,SURYO,TANKA,KINGAKU".
+      *
+      *CSV抽出明細行（表計算取り込み用のカンマ区切り出力）
+       01  WK-CSV-JUCHU-DATE.
+           03  WK-CSV-JUCHU-YY         PIC 9(4).
+           03  FILLER                  PIC X VALUE "/".
+           03  WK-CSV-JUCHU-MM         PIC 9(2).
+           03  FILLER                  PIC X VALUE "/".
+           03  WK-CSV-JUCHU-DD         PIC 9(2).
+       01  WK-CSV-TANKA-ED             PIC -(5)9.99.
+       01  WK-CSV-KINGAKU-ED           PIC -(9)9.
+       01  WK-CSV-LINE                 PIC X(80).
+      *
+      *総合計
+       01  WK-SOGOKEI-LINE.
+           03  FILLER                  PIC X(50) VALUE SPACE.
+           03  FILLER                  PIC X(16) VALUE
+             "＊　総合計　　＊".
+           03  FILLER                  PIC X(3) VALUE SPACE.
+           03  WK-SOGOKEI-KINGAKU      PIC ---,---,--9.
+           03  FILLER                  PIC X(2) VALUE SPACE.
+           03  WK-SOGOKEI-ZEIGAKU      PIC ---,---,--9.
+      *
+      **********************************************************************
+      *******            EXEC SQLホスト変数の定義                    *******
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 DBNAME             PIC X(32) VALUE "test_conn@localhost".
+       01 USERNAME           PIC X(32) VALUE "test_conn".
+       01 PASSWORD           PIC X(32) VALUE "test_conn".
+       01 DB-TOKU-COD        PIC X(04).
+       01 DB-JUCHU-NO        PIC 9(04).
+       01 DB-DUP-CNT         PIC S9(09).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+      **********************************************************************
+      *******               共通領域の定義                            *******
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       PROCEDURE                       DIVISION.
+           PERFORM INIT-RTN.
+           PERFORM MAIN-RTN UNTIL ITF-END-FLG = "Y".
+           PERFORM TERM-RTN.
+           STOP RUN.
+      ******************************************************************
+      *    初期処理
+      ******************************************************************
+       INIT-RTN                        SECTION.
+           DISPLAY "*** KUBM040 START ***".
+           MOVE SPACE TO OEF-REC.
+           MOVE "Y" TO ITF-END-FLG.
+      *
+           MOVE FUNCTION CURRENT-DATE TO WK-DATE-HOZON.
+           MOVE WK-DATE-HOZON-Y2 TO WK-DATE-YY.
+           MOVE WK-DATE-HOZON-MM TO WK-DATE-MM.
+           MOVE WK-DATE-HOZON-DD TO WK-DATE-DD.
+      *
+           PERFORM READ-FMT-RTN.
+           PERFORM OPEN-TOKM-RTN.
+           PERFORM READ-RESTART-RTN.
+           PERFORM CONNECT-DB-RTN.
+      *
+           OPEN INPUT ITF-FILE.
+           IF WK-ITF-FILE-ERR = 00
+             IF WK-RESTART-FLG = "Y"
+               OPEN EXTEND OEF-FILE
+             ELSE
+               OPEN OUTPUT OEF-FILE
+             END-IF
+             IF WK-OEF-FILE-ERR = 00
+               IF WK-RESTART-FLG = "Y"
+                 OPEN EXTEND EXC-FILE
+               ELSE
+                 OPEN OUTPUT EXC-FILE
+               END-IF
+               IF WK-EXC-FILE-ERR = 00
+                 IF WK-RESTART-FLG = "Y"
+                   OPEN EXTEND CSV-FILE
+                 ELSE
+                   OPEN OUTPUT CSV-FILE
+                 END-IF
+                 IF WK-CSV-FILE-ERR = 00
+                   IF WK-RESTART-FLG = "Y"
+                     OPEN EXTEND SUS-FILE
+                   ELSE
+                     OPEN OUTPUT SUS-FILE
+                   END-IF
+                   IF WK-SUS-FILE-ERR = 00
+                     MOVE "N" TO ITF-END-FLG
+                     IF WK-RESTART-FLG = "Y"
+                       PERFORM RESTART-SKIP-RTN
+                     ELSE
+                       PERFORM WRITE-CSV-HEADER-RTN
+                     END-IF
+                   ELSE
+                     DISPLAY "*** KUBM040 ABEND NOT SUS-FILE"
+                     MOVE 18 TO RETURN-CODE
+                   END-IF
+                 ELSE
+                   DISPLAY "*** KUBM040 ABEND NOT CSV-FILE"
+                   MOVE 17 TO RETURN-CODE
+                 END-IF
+               ELSE
+                 DISPLAY "*** KUBM040 ABEND NOT EXC-FILE"
+                 MOVE 15 TO RETURN-CODE
+               END-IF
+             ELSE
+               DISPLAY "*** KUBM040 ABEND NOT OEF-FILE"
+               MOVE 14 TO RETURN-CODE
+             END-IF
+           ELSE
+             DISPLAY "*** KUBM040 ABEND NOT ITF-FILE"
+             MOVE 12 TO RETURN-CODE
+           END-IF.
+      *
+           IF ITF-END-FLG NOT = "Y"
+             PERFORM READ-RTN
+           END-IF.
+      *    リスタート再開後の１件目が継続扱いの得意先の場合、通常は
+      *    タイトル出力時にしか行わない得意先マスタ突合をここで済ませ
+      *    ておき、途中でページ替えが起きてもWK-TOKU-MEI-MSTRが
+      *    空のまま印字されないようにする
+           IF WK-RESTART-FLG = "Y" AND ITF-END-FLG NOT = "Y"
+             AND UF010-TOKU-COD = WK-KEY-TOKUCOD
+             PERFORM LOOKUP-TOKUISAKI-RTN
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    DB接続情報制御ファイル読み込み処理
+      *    （制御ファイルが無い場合はプログラム内の初期値を使用する）
+      ******************************************************************
+       READ-DBC-RTN                    SECTION.
+           OPEN INPUT DBC-FILE.
+           IF WK-DBC-FILE-ERR = 00
+             READ DBC-FILE
+               NOT AT END
+                 IF DBC-DBNAME NOT = SPACE
+                   MOVE DBC-DBNAME TO DBNAME
+                 END-IF
+                 IF DBC-USERNAME NOT = SPACE
+                   MOVE DBC-USERNAME TO USERNAME
+                 END-IF
+                 IF DBC-PASSWORD NOT = SPACE
+                   MOVE DBC-PASSWORD TO PASSWORD
+                 END-IF
+             END-READ
+             CLOSE DBC-FILE
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    重複受注チェック用DB接続処理
+      *    （DBに接続できない場合は重複チェックを行わず通常処理を
+      *      継続する＝制御ファイル類と同じ、無ければ縮退運転とする
+      *      方針。KUBM041のようなDB登録専用バッチとは異なり、本
+      *      プログラムの主目的は帳票出力であるため、DB接続失敗を
+      *      もってABENDはさせない）
+      ******************************************************************
+       CONNECT-DB-RTN                  SECTION.
+           PERFORM READ-DBC-RTN.
+           DISPLAY "CONNECTING DATABASE ...".
+           EXEC SQL
+             CONNECT :USERNAME
+                 IDENTIFIED BY :PASSWORD
+                 USING :DBNAME
+           END-EXEC.
+           PERFORM SQLCA-DISP-RTN.
+           IF SQLCODE = 0
+             MOVE "Y" TO WK-DB-CONNECTED-FLG
+           ELSE
+             DISPLAY "*** KUBM040 WARNING DB NOT CONNECTED ***"
+             DISPLAY "*** KUBM040 DUPLICATE CHECK DISABLED ***"
+             MOVE "N" TO WK-DB-CONNECTED-FLG
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    リスタート・チェックポイントファイル読み込み処理
+      *    （チェックポイントが無い場合は先頭からの通常実行とする）
+      ******************************************************************
+       READ-RESTART-RTN                SECTION.
+           OPEN INPUT RST-FILE.
+           IF WK-RST-FILE-ERR = 00
+             READ RST-FILE
+               NOT AT END
+                 IF RST-TOKU-COD NOT = SPACE
+                   AND RST-TOKU-COD NOT = LOW-VALUE
+                   MOVE RST-TOKU-COD TO WK-CKPT-TOKU-COD
+                   MOVE RST-JUCHU-DATE TO WK-CKPT-JUCHU-DATE
+                   MOVE RST-ITF-CNT TO WK-CKPT-ITF-CNT
+                   MOVE RST-OEF-CNT TO WK-CKPT-OEF-CNT
+                   MOVE RST-SOGOKEI TO WK-CKPT-SOGOKEI
+                   MOVE RST-SOGOKEI-ZEI TO WK-CKPT-SOGOKEI-ZEI
+                   MOVE RST-TRL-CHECK-KINGAKU
+                     TO WK-CKPT-TRL-CHECK-KINGAKU
+                   MOVE RST-KEY-TOKUCOD TO WK-CKPT-KEY-TOKUCOD
+                   MOVE RST-KEY-JUCHU-DATE TO WK-CKPT-KEY-JUCHU-DATE
+                   MOVE "Y" TO WK-RESTART-FLG
+                 END-IF
+             END-READ
+             CLOSE RST-FILE
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    リスタート再開位置までのITF-FILE読み飛ばし処理
+      ******************************************************************
+       RESTART-SKIP-RTN                SECTION.
+           DISPLAY "*** KUBM040 RESTARTING AFTER TOKU-COD="
+                   WK-CKPT-TOKU-COD.
+           MOVE "N" TO WK-SKIP-DONE-FLG.
+           PERFORM RESTART-SKIP-READ-RTN
+             UNTIL WK-SKIP-DONE-FLG = "Y" OR ITF-END-FLG = "Y".
+           MOVE WK-CKPT-TOKU-COD TO WK-PREV-TOKUCOD.
+           MOVE WK-CKPT-JUCHU-DATE TO WK-PREV-JUCHU-DATE.
+           MOVE WK-CKPT-OEF-CNT TO OEF-CNT.
+      *    総合計・トレーラself-check・タイトルブレイク位置をチェック
+      *    ポイント時点の値まで復元し、再開後の１件目がチェックポイント
+      *    時点の得意先の続きであれば新規タイトルに分断されないように
+      *    する
+           MOVE WK-CKPT-SOGOKEI TO WK-SOGOKEI.
+           MOVE WK-CKPT-SOGOKEI-ZEI TO WK-SOGOKEI-ZEI.
+           MOVE WK-CKPT-TRL-CHECK-KINGAKU TO WK-TRL-CHECK-KINGAKU.
+           MOVE WK-CKPT-KEY-TOKUCOD TO WK-KEY-TOKUCOD.
+           MOVE WK-CKPT-KEY-JUCHU-DATE TO WK-KEY-JUCHU-DATE.
+           DISPLAY "*** KUBM040 RESUMING FROM ITF-CNT=" ITF-CNT.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    リスタート読み飛ばし処理（ITF-FILE１件分の読み捨て）
+      ******************************************************************
+       RESTART-SKIP-READ-RTN           SECTION.
+           READ ITF-FILE
+             AT END
+               MOVE "Y" TO ITF-END-FLG
+               MOVE "Y" TO WK-SKIP-DONE-FLG
+             NOT AT END
+               IF UF010-REC-TRAILER
+                 MOVE UF010-TRL-CNT TO WK-TRL-CNT-SAVE
+                 MOVE UF010-TRL-KINGAKU TO WK-TRL-KINGAKU-SAVE
+                 MOVE "Y" TO WK-TRL-FOUND-FLG
+                 MOVE "Y" TO ITF-END-FLG
+                 MOVE "Y" TO WK-SKIP-DONE-FLG
+               ELSE
+                 ADD 1 TO ITF-CNT
+                 IF UF010-TOKU-COD = WK-CKPT-TOKU-COD
+                   AND UF010-JUCHU-DATE = WK-CKPT-JUCHU-DATE
+                   MOVE "Y" TO WK-SKIP-DONE-FLG
+                 END-IF
+               END-IF
+           END-READ.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    チェックポイント書き込み処理
+      *    （最終処理済みキーとカウントを退避し、異常終了時の再開に
+      *      備える。制御ファイルが割り当てられていない場合は何もしない）
+      ******************************************************************
+       WRITE-CHECKPOINT-RTN            SECTION.
+           OPEN OUTPUT RST-FILE.
+           IF WK-RST-FILE-ERR = 00
+             MOVE WK-PREV-TOKUCOD TO RST-TOKU-COD
+             MOVE WK-PREV-JUCHU-DATE TO RST-JUCHU-DATE
+             MOVE ITF-CNT TO RST-ITF-CNT
+             MOVE OEF-CNT TO RST-OEF-CNT
+             MOVE WK-SOGOKEI TO RST-SOGOKEI
+             MOVE WK-SOGOKEI-ZEI TO RST-SOGOKEI-ZEI
+             MOVE WK-TRL-CHECK-KINGAKU TO RST-TRL-CHECK-KINGAKU
+             MOVE WK-KEY-TOKUCOD TO RST-KEY-TOKUCOD
+             MOVE WK-KEY-JUCHU-DATE TO RST-KEY-JUCHU-DATE
+             WRITE RST-REC
+             CLOSE RST-FILE
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    チェックポイントクリア処理
+      *    （正常終了時は次回起動が先頭から実行されるようにする）
+      ******************************************************************
+       CLEAR-CHECKPOINT-RTN            SECTION.
+           OPEN OUTPUT RST-FILE.
+           IF WK-RST-FILE-ERR = 00
+             CLOSE RST-FILE
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    印刷様式制御ファイル読み込み処理
+      *    （制御ファイルが無い場合はプログラム内の初期値を使用する）
+      ******************************************************************
+       READ-FMT-RTN                    SECTION.
+           OPEN INPUT FMT-FILE.
+           IF WK-FMT-FILE-ERR = 00
+             READ FMT-FILE
+               NOT AT END
+                 IF FMT-GYOSU-CNT NOT = ZERO
+                   MOVE FMT-GYOSU-CNT TO WK-GYOSU-CNT-MAX
+                 END-IF
+                 IF FMT-TITLE-TEXT NOT = SPACE
+                   MOVE FMT-TITLE-TEXT TO WK-TITLE-TEXT
+                 END-IF
+                 IF FMT-SUBTITLE-TEXT NOT = SPACE
+                   MOVE FMT-SUBTITLE-TEXT TO WK-SUBTITLE
+                 END-IF
+                 IF FMT-TAX-RATE NOT = ZERO
+                   MOVE FMT-TAX-RATE TO WK-TAX-RATE
+                 END-IF
+             END-READ
+             CLOSE FMT-FILE
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    得意先マスタオープン処理
+      *    （マスタが無い場合はITF-FILEの得意先名をそのまま使用する）
+      ******************************************************************
+       OPEN-TOKM-RTN                   SECTION.
+           OPEN INPUT TOKM-FILE.
+           IF WK-TOKM-FILE-ERR = 00
+             MOVE "N" TO TOKM-END-FLG
+             PERFORM READ-TOKM-RTN
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    得意先マスタ読み込み処理
+      ******************************************************************
+       READ-TOKM-RTN                   SECTION.
+           READ TOKM-FILE
+             AT END
+               MOVE "Y" TO TOKM-END-FLG
+           END-READ.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    得意先マスタ突合処理
+      *    （ITF-FILE・TOKM-FILEとも得意先コード昇順である前提の
+      *      マッチングにより得意先名をマスタの正とする）
+      ******************************************************************
+       LOOKUP-TOKUISAKI-RTN            SECTION.
+           PERFORM READ-TOKM-RTN
+             UNTIL TOKM-END-FLG = "Y"
+                OR TOKM-TOKU-COD NOT < UF010-TOKU-COD.
+      *
+           IF TOKM-END-FLG = "Y" OR TOKM-TOKU-COD NOT = UF010-TOKU-COD
+             MOVE UF010-TOKU-MEI TO WK-TOKU-MEI-MSTR
+             MOVE "得意先マスタ未登録" TO WK-EXC-REASON
+             MOVE UF010-TOKU-COD TO WK-EXC-TOKU-COD
+             MOVE UF010-JUCHU-NO TO WK-EXC-JUCHU-NO
+             STRING "TOKU-MEI=" DELIMITED BY SIZE
+                    UF010-TOKU-MEI DELIMITED BY SIZE
+               INTO WK-EXC-DETAIL
+             PERFORM WRITE-EXCEPTION-RTN
+           ELSE
+             MOVE TOKM-TOKU-MEI TO WK-TOKU-MEI-MSTR
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    読み込み処理
+      ******************************************************************
+       READ-RTN                        SECTION.
+           READ ITF-FILE
+             AT END
+               MOVE "Y" TO ITF-END-FLG
+             NOT AT END
+               IF UF010-REC-TRAILER
+                 MOVE UF010-TRL-CNT TO WK-TRL-CNT-SAVE
+                 MOVE UF010-TRL-KINGAKU TO WK-TRL-KINGAKU-SAVE
+                 MOVE "Y" TO WK-TRL-FOUND-FLG
+                 MOVE "Y" TO ITF-END-FLG
+               ELSE
+                 ADD 1 TO ITF-CNT
+                 PERFORM SEQ-CHECK-RTN
+                 IF FUNCTION MOD(ITF-CNT, WK-CKPT-INTERVAL) = ZERO
+                   PERFORM WRITE-CHECKPOINT-RTN
+                 END-IF
+               END-IF
+           END-READ.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    入力レコード順序チェック処理
+      *    （得意先コード→受注日付の昇順であることを保証する）
+      ******************************************************************
+       SEQ-CHECK-RTN                   SECTION.
+           IF UF010-REC-DETAIL
+             IF UF010-TOKU-COD < WK-PREV-TOKUCOD
+               OR (UF010-TOKU-COD = WK-PREV-TOKUCOD AND
+                   UF010-JUCHU-DATE < WK-PREV-JUCHU-DATE)
+               DISPLAY "*** KUBM040 ABEND ITF-FILE OUT OF SEQUENCE ***"
+               DISPLAY "*** TOKU-COD=" UF010-TOKU-COD
+                       " JUCHU-DATE=" UF010-JUCHU-DATE
+                       " ITF-CNT=" ITF-CNT
+               MOVE 16 TO RETURN-CODE
+               IF WK-DB-CONNECTED-FLG = "Y"
+                 EXEC SQL ROLLBACK END-EXEC
+                 PERFORM SQLCA-DISP-RTN
+               END-IF
+               CLOSE ITF-FILE
+               CLOSE OEF-FILE
+               CLOSE EXC-FILE
+               CLOSE TOKM-FILE
+               CLOSE CSV-FILE
+               CLOSE SUS-FILE
+               STOP RUN
+             END-IF
+             MOVE UF010-TOKU-COD TO WK-PREV-TOKUCOD
+             MOVE UF010-JUCHU-DATE TO WK-PREV-JUCHU-DATE
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    メイン処理
+      ******************************************************************
+       MAIN-RTN                        SECTION.
+           IF UF010-TOKU-COD = WK-KEY-TOKUCOD
+             IF WK-GYOSU-CNT = WK-GYOSU-CNT-MAX
+               PERFORM WRITE-TITLE-RTN
+               MOVE ZERO TO WK-GYOSU-CNT
+             END-IF
+           ELSE
+             PERFORM LOOKUP-TOKUISAKI-RTN
+             IF WK-KEY-TOKUCOD = HIGH-VALUE
+               PERFORM WRITE-TITLE-RTN
+             ELSE
+               PERFORM WRITE-SHOHIN-RTN
+               PERFORM WRITE-HENPIN-RTN
+               PERFORM WRITE-GOKEI-RTN
+               PERFORM WRITE-EMPTY-LINE-RTN
+               PERFORM WRITE-TITLE-RTN
+               MOVE ZERO TO WK-GASAN
+               MOVE ZERO TO WK-GASAN-ZEI
+               MOVE ZERO TO WK-GYOSU-CNT
+             END-IF
+             MOVE UF010-TOKU-COD TO WK-KEY-TOKUCOD
+             MOVE WK-KEY-TOKUCOD TO WK-TOKU-COD
+           END-IF.
+      *
+           IF UF010-JUCHU-DATE = WK-KEY-JUCHU-DATE AND WK-GYOSU-CNT > 0
+             PERFORM WRITE-MEISAI-WO-DATE-RTN
+           ELSE
+             PERFORM WRITE-MEISAI-W-DATE-RTN
+             MOVE UF010-JUCHU-DATE TO WK-KEY-JUCHU-DATE
+           END-IF.
+      *
+           PERFORM READ-RTN.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    タイトル作成処理
+      ******************************************************************
+       WRITE-TITLE-RTN                 SECTION.
+           ADD 1 TO WK-PAGE-CNT.
+      *
+           MOVE WK-PAGE-CNT TO WK-PAGE.
+           MOVE UF010-TOKU-COD TO WK-TOKU-COD.
+           MOVE WK-TOKU-MEI-MSTR TO WK-TOKU-MEI.
+           MOVE WK-TITLE TO OEF-REC.
+           PERFORM WRITE-OTF-REC-RTN.
+      *
+           MOVE WK-TOKULINE TO OEF-REC.
+           WRITE OEF-REC AFTER 2.
+           ADD 2 TO OEF-CNT.
+      *
+           MOVE WK-SUBTITLE TO OEF-REC.
+           WRITE OEF-REC AFTER 2.
+           ADD 2 TO OEF-CNT.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    受注日付付き明細行出力処理
+      ******************************************************************
+       WRITE-MEISAI-W-DATE-RTN         SECTION.
+           PERFORM MEISAI-PRECHECK-RTN.
+           IF WK-MEISAI-PRINTED-FLG = "Y"
+             PERFORM WRITE-EMPTY-LINE-RTN
+           END-IF.
+      *
+           MOVE UF010-JUCHU-YY TO WK-JUCHU-DATE-YY.
+           MOVE "/" TO WK-SEN1.
+           MOVE UF010-JUCHU-MM TO WK-JUCHU-DATE-MM.
+           MOVE "/" TO WK-SEN2.
+           MOVE UF010-JUCHU-DD TO WK-JUCHU-DATE-DD.
+      *
+           PERFORM WRITE-MEISAI-RTN.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    受注日付無し明細行出力処理
+      ******************************************************************
+       WRITE-MEISAI-WO-DATE-RTN         SECTION.
+           PERFORM MEISAI-PRECHECK-RTN.
+           MOVE WK-SPACE TO WK-JUCHU-DATE
+      *
+           PERFORM WRITE-MEISAI-RTN.
+       EXI.
+           EXIT.
+      *
+      ******************************************************************
+      *    明細出力要否判定処理
+      *    （トレーラself-check用積み上げ・入力データ基本チェック・
+      *      重複受注チェックを明細出力前に済ませておき、この明細が
+      *      実際に印字されるか＝直前に区切りの空行を出すべきかを
+      *      判定する。WRITE-EMPTY-LINE-RTNを出した直後に明細が
+      *      重複／編集エラー／区分不正で印字対象から外れ、空行だけ
+      *      残ることを防ぐのが目的）
+      ******************************************************************
+       MEISAI-PRECHECK-RTN             SECTION.
+      *    トレーラself-check用の積み上げは除外の有無に関わらず全件分
+           IF UF010-DATA-URIAGE
+             COMPUTE WK-TRL-CHECK-KINGAKU =
+               WK-TRL-CHECK-KINGAKU + UF010-KINGAKU
+           ELSE
+             COMPUTE WK-TRL-CHECK-KINGAKU =
+               WK-TRL-CHECK-KINGAKU - UF010-KINGAKU
+           END-IF.
+      *
+           MOVE "N" TO WK-DUP-FLG.
+           MOVE "N" TO WK-EDIT-FAIL-FLG.
+           IF UF010-DATA-URIAGE OR UF010-DATA-HENPIN
+             PERFORM EDIT-CHECK-RTN
+             PERFORM CHECK-DUPLICATE-RTN
+           END-IF.
+      *
+           IF (UF010-DATA-URIAGE OR UF010-DATA-HENPIN)
+             AND WK-DUP-FLG = "N" AND WK-EDIT-FAIL-FLG = "N"
+             MOVE "Y" TO WK-MEISAI-PRINTED-FLG
+           ELSE
+             MOVE "N" TO WK-MEISAI-PRINTED-FLG
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    明細出力処理
+      ******************************************************************
+       WRITE-MEISAI-RTN                SECTION.
+           MOVE UF010-JUCHU-NO TO WK-JUCHU-NO.
+           MOVE UF010-SHOHIN-NO TO WK-SHOHIN-NO.
+           MOVE UF010-SHOHIN-MEI TO WK-SHOHIN-MEI.
+           MOVE UF010-TANKA TO WK-TANKA.
+           MOVE UF010-SURYO TO WK-SURYO.
+      *
+           IF UF010-DATA-URIAGE
+             IF WK-DUP-FLG = "Y"
+               PERFORM WRITE-DUPLICATE-EXCEPTION-RTN
+             ELSE
+             IF WK-EDIT-FAIL-FLG = "Y"
+               PERFORM WRITE-SUSPENSE-RTN
+             ELSE
+               MOVE UF010-KINGAKU TO WK-KINGAKU
+               COMPUTE WK-GASAN = WK-GASAN + UF010-KINGAKU
+               COMPUTE WK-SOGOKEI = WK-SOGOKEI + UF010-KINGAKU
+               PERFORM COMPUTE-ZEI-RTN
+               COMPUTE WK-GASAN-ZEI = WK-GASAN-ZEI + WK-ZEI-AMT
+               COMPUTE WK-SOGOKEI-ZEI = WK-SOGOKEI-ZEI + WK-ZEI-AMT
+               MOVE UF010-SURYO TO WK-CUR-SURYO-SGN
+               MOVE UF010-KINGAKU TO WK-CUR-KINGAKU-SGN
+               PERFORM UPDATE-SHOHIN-RTN
+               MOVE WK-MEISAI TO OEF-REC
+               PERFORM WRITE-OTF-REC-RTN
+               PERFORM WRITE-CSV-RTN
+               ADD 1 TO WK-GYOSU-CNT
+             END-IF
+             END-IF
+           ELSE
+             IF UF010-DATA-HENPIN
+               IF WK-DUP-FLG = "Y"
+                 PERFORM WRITE-DUPLICATE-EXCEPTION-RTN
+               ELSE
+               IF WK-EDIT-FAIL-FLG = "Y"
+                 PERFORM WRITE-SUSPENSE-RTN
+               ELSE
+                 COMPUTE UF010-KINGAKU = UF010-KINGAKU * ( - 1 )
+                 MOVE UF010-KINGAKU TO WK-KINGAKU
+                 COMPUTE WK-HENPIN-GASAN =
+                   WK-HENPIN-GASAN + UF010-KINGAKU
+                 COMPUTE WK-SOGOKEI = WK-SOGOKEI + UF010-KINGAKU
+                 PERFORM COMPUTE-ZEI-RTN
+                 COMPUTE WK-HENPIN-GASAN-ZEI =
+                   WK-HENPIN-GASAN-ZEI + WK-ZEI-AMT
+                 COMPUTE WK-SOGOKEI-ZEI = WK-SOGOKEI-ZEI + WK-ZEI-AMT
+                 COMPUTE WK-CUR-SURYO-SGN = UF010-SURYO * ( - 1 )
+                 MOVE UF010-KINGAKU TO WK-CUR-KINGAKU-SGN
+                 PERFORM UPDATE-SHOHIN-RTN
+                 PERFORM BUFFER-HENPIN-RTN
+                 PERFORM WRITE-CSV-RTN
+                 ADD 1 TO WK-GYOSU-CNT
+               END-IF
+               END-IF
+             ELSE
+               PERFORM WRITE-DATAKBN-EXCEPTION-RTN
+             END-IF
+           END-IF.
+      *
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    消費税・手数料計算処理
+      *    （FMT-TAX-RATEが未設定＝ゼロの場合は消費税欄もゼロのまま）
+      ******************************************************************
+       COMPUTE-ZEI-RTN                 SECTION.
+           COMPUTE WK-ZEI-AMT ROUNDED =
+             UF010-KINGAKU * WK-TAX-RATE.
+           MOVE WK-ZEI-AMT TO WK-ZEI.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    入力データ基本チェック処理
+      *    （数量・金額の基本的な整合性をチェックする）
+      ******************************************************************
+       EDIT-CHECK-RTN                  SECTION.
+           MOVE "N" TO WK-EDIT-FAIL-FLG.
+      *
+           IF UF010-DATA-URIAGE AND UF010-SURYO NOT > ZERO
+             MOVE "Y" TO WK-EDIT-FAIL-FLG
+             MOVE "SURYO不正(ゼロ/マイナス)" TO WK-EXC-REASON
+           END-IF.
+      *
+           IF WK-EDIT-FAIL-FLG = "N"
+             COMPUTE WK-EDIT-EXPECT-KINGAKU ROUNDED =
+               UF010-TANKA * UF010-SURYO
+             COMPUTE WK-EDIT-DIFF =
+               UF010-KINGAKU - WK-EDIT-EXPECT-KINGAKU
+             IF WK-EDIT-DIFF < ZERO
+               COMPUTE WK-EDIT-DIFF = WK-EDIT-DIFF * ( - 1 )
+             END-IF
+             IF WK-EDIT-DIFF > WK-EDIT-DIFF-MAX
+               MOVE "Y" TO WK-EDIT-FAIL-FLG
+               MOVE "KINGAKU不一致" TO WK-EXC-REASON
+             END-IF
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    重複受注チェック処理（REN1200方式のDB照会）
+      *    ・得意先コード／受注番号の組合せを、既に取り込み済みの
+      *      受注を記録するPROCESSED_ORDERS表と突合する。
+      *    ・同一受注内の複数明細（商品違いで受注番号が同じ行）を
+      *      誤って重複扱いしないよう、直前行と同じ受注番号の間は
+      *      再照会せず前回の判定結果をそのまま使い回す。
+      *    ・DB未接続時は縮退運転とし、重複チェックを行わない。
+      ******************************************************************
+       CHECK-DUPLICATE-RTN              SECTION.
+           IF WK-DB-CONNECTED-FLG NOT = "Y"
+             MOVE "N" TO WK-DUP-FLG
+           ELSE
+             IF UF010-TOKU-COD = WK-PREV-DUP-TOKU-COD
+                AND UF010-JUCHU-NO = WK-PREV-DUP-JUCHU-NO
+               MOVE WK-PREV-DUP-FLG TO WK-DUP-FLG
+             ELSE
+               MOVE UF010-TOKU-COD TO DB-TOKU-COD
+               MOVE UF010-JUCHU-NO TO DB-JUCHU-NO
+               EXEC SQL
+                 SELECT COUNT(*) INTO :DB-DUP-CNT
+                   FROM PROCESSED_ORDERS
+                   WHERE TOKU_COD = :DB-TOKU-COD
+                     AND JUCHU_NO = :DB-JUCHU-NO
+               END-EXEC
+               IF SQLCODE NOT = 0
+                 PERFORM SQLCA-DISP-RTN
+                 MOVE "N" TO WK-DUP-FLG
+               ELSE
+                 IF DB-DUP-CNT > 0
+                   MOVE "Y" TO WK-DUP-FLG
+                 ELSE
+                   MOVE "N" TO WK-DUP-FLG
+      *            編集エラーでサスペンスに退避する明細は、まだ
+      *            正常に取り込めていないので処理済みとして登録
+      *            しない（再提出時に重複扱いされ続けるのを防ぐ）
+                   IF WK-EDIT-FAIL-FLG = "N"
+                     EXEC SQL
+                       INSERT INTO PROCESSED_ORDERS
+                         (TOKU_COD, JUCHU_NO)
+                       VALUES
+                         (:DB-TOKU-COD, :DB-JUCHU-NO)
+                     END-EXEC
+                     IF SQLCODE NOT = 0
+                       PERFORM SQLCA-DISP-RTN
+                     END-IF
+                   END-IF
+                 END-IF
+               END-IF
+               MOVE UF010-TOKU-COD TO WK-PREV-DUP-TOKU-COD
+               MOVE UF010-JUCHU-NO TO WK-PREV-DUP-JUCHU-NO
+               MOVE WK-DUP-FLG TO WK-PREV-DUP-FLG
+             END-IF
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    重複受注例外出力処理
+      ******************************************************************
+       WRITE-DUPLICATE-EXCEPTION-RTN    SECTION.
+           MOVE "重複受注" TO WK-EXC-REASON.
+           MOVE UF010-TOKU-COD TO WK-EXC-TOKU-COD.
+           MOVE UF010-JUCHU-NO TO WK-EXC-JUCHU-NO.
+           STRING "JUCHU-NO=" DELIMITED BY SIZE
+                  UF010-JUCHU-NO DELIMITED BY SIZE
+                  " SHOHIN-NO=" DELIMITED BY SIZE
+                  UF010-SHOHIN-NO DELIMITED BY SIZE
+             INTO WK-EXC-DETAIL.
+           PERFORM WRITE-EXCEPTION-RTN.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    サスペンスファイル退避処理
+      *    （基本チェックで不正となった生データを退避し、
+      *      修正・再投入できるようにする）
+      ******************************************************************
+       WRITE-SUSPENSE-RTN              SECTION.
+           MOVE ITF-REC TO SUS-REC.
+           WRITE SUS-REC.
+           ADD 1 TO SUS-CNT.
+      *
+           MOVE UF010-TOKU-COD TO WK-EXC-TOKU-COD.
+           MOVE UF010-JUCHU-NO TO WK-EXC-JUCHU-NO.
+           STRING "SHOHIN-NO=" DELIMITED BY SIZE
+                  UF010-SHOHIN-NO DELIMITED BY SIZE
+             INTO WK-EXC-DETAIL.
+           PERFORM WRITE-EXCEPTION-RTN.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    区分コード不正例外出力処理
+      ******************************************************************
+       WRITE-DATAKBN-EXCEPTION-RTN     SECTION.
+           MOVE "DATA-KBN不正" TO WK-EXC-REASON.
+           MOVE UF010-TOKU-COD TO WK-EXC-TOKU-COD.
+           MOVE UF010-JUCHU-NO TO WK-EXC-JUCHU-NO.
+           STRING "DATA-KBN=" DELIMITED BY SIZE
+                  UF010-DATA-KBN DELIMITED BY SIZE
+                  " SHOHIN-NO=" DELIMITED BY SIZE
+                  UF010-SHOHIN-NO DELIMITED BY SIZE
+             INTO WK-EXC-DETAIL.
+           PERFORM WRITE-EXCEPTION-RTN.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    例外リスト出力処理（共通）
+      ******************************************************************
+       WRITE-EXCEPTION-RTN             SECTION.
+           MOVE WK-EXC-LINE TO EXC-REC.
+           WRITE EXC-REC.
+           ADD 1 TO EXC-CNT.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    CSV抽出見出し行出力処理
+      ******************************************************************
+       WRITE-CSV-HEADER-RTN            SECTION.
+           MOVE WK-CSV-HEADER TO CSV-REC.
+           WRITE CSV-REC.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    CSV抽出明細行出力処理
+      *    （表計算ソフト等での二次利用向けカンマ区切り出力）
+      ******************************************************************
+       WRITE-CSV-RTN                    SECTION.
+           MOVE UF010-JUCHU-YY TO WK-CSV-JUCHU-YY.
+           MOVE UF010-JUCHU-MM TO WK-CSV-JUCHU-MM.
+           MOVE UF010-JUCHU-DD TO WK-CSV-JUCHU-DD.
+           MOVE UF010-TANKA TO WK-CSV-TANKA-ED.
+           MOVE UF010-KINGAKU TO WK-CSV-KINGAKU-ED.
+           MOVE SPACE TO WK-CSV-LINE.
+      *
+           STRING
+             UF010-TOKU-COD          DELIMITED BY SIZE
+             ","                     DELIMITED BY SIZE
+             WK-CSV-JUCHU-DATE       DELIMITED BY SIZE
+             ","                     DELIMITED BY SIZE
+             UF010-JUCHU-NO          DELIMITED BY SIZE
+             ","                     DELIMITED BY SIZE
+             UF010-SHOHIN-NO         DELIMITED BY SIZE
+             ","                     DELIMITED BY SIZE
+             UF010-SURYO             DELIMITED BY SIZE
+             ","                     DELIMITED BY SIZE
+             FUNCTION TRIM(WK-CSV-TANKA-ED)   DELIMITED BY SIZE
+             ","                     DELIMITED BY SIZE
+             FUNCTION TRIM(WK-CSV-KINGAKU-ED) DELIMITED BY SIZE
+             INTO WK-CSV-LINE
+           END-STRING.
+      *
+           MOVE WK-CSV-LINE TO CSV-REC.
+           WRITE CSV-REC.
+           ADD 1 TO CSV-CNT.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    商品別集計検索処理
+      *    （テーブル内に該当商品番号が既にあるかを探す）
+      ******************************************************************
+       FIND-SHOHIN-RTN                 SECTION.
+           MOVE ZERO TO WK-SHOHIN-MATCH-IDX.
+           PERFORM CHECK-SHOHIN-ENT-RTN
+             VARYING WK-SHOHIN-IDX FROM 1 BY 1
+               UNTIL WK-SHOHIN-IDX > WK-SHOHIN-CNT.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    商品別集計検索処理（テーブル１件分の比較）
+      ******************************************************************
+       CHECK-SHOHIN-ENT-RTN             SECTION.
+           IF WK-SHOHIN-MATCH-IDX = ZERO
+             AND WK-SHOHIN-ENT-NO(WK-SHOHIN-IDX) = UF010-SHOHIN-NO
+             MOVE WK-SHOHIN-IDX TO WK-SHOHIN-MATCH-IDX
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    商品別集計更新処理
+      *    （得意先内で商品番号ごとに数量・金額を積み上げる）
+      ******************************************************************
+       UPDATE-SHOHIN-RTN               SECTION.
+           PERFORM FIND-SHOHIN-RTN.
+           IF WK-SHOHIN-MATCH-IDX NOT = ZERO
+             COMPUTE WK-SHOHIN-ENT-SURYO(WK-SHOHIN-MATCH-IDX) =
+               WK-SHOHIN-ENT-SURYO(WK-SHOHIN-MATCH-IDX) +
+               WK-CUR-SURYO-SGN
+             COMPUTE WK-SHOHIN-ENT-KINGAKU(WK-SHOHIN-MATCH-IDX) =
+               WK-SHOHIN-ENT-KINGAKU(WK-SHOHIN-MATCH-IDX) +
+               WK-CUR-KINGAKU-SGN
+           ELSE
+             IF WK-SHOHIN-CNT < WK-SHOHIN-MAX
+               ADD 1 TO WK-SHOHIN-CNT
+               MOVE UF010-SHOHIN-NO TO WK-SHOHIN-ENT-NO(WK-SHOHIN-CNT)
+               MOVE UF010-SHOHIN-MEI TO
+                 WK-SHOHIN-ENT-MEI(WK-SHOHIN-CNT)
+               MOVE WK-CUR-SURYO-SGN TO
+                 WK-SHOHIN-ENT-SURYO(WK-SHOHIN-CNT)
+               MOVE WK-CUR-KINGAKU-SGN TO
+                 WK-SHOHIN-ENT-KINGAKU(WK-SHOHIN-CNT)
+             ELSE
+               DISPLAY "*** KUBM040 WARNING SHOHIN TABLE FULL ***"
+             END-IF
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    商品別小計出力処理
+      ******************************************************************
+       WRITE-SHOHIN-RTN                SECTION.
+           IF WK-SHOHIN-CNT > 0
+             PERFORM WRITE-EMPTY-LINE-RTN
+             MOVE WK-SHOHIN-TITLE TO OEF-REC
+             PERFORM WRITE-OTF-REC-RTN
+             PERFORM WRITE-SHOHIN-LINE-RTN
+               VARYING WK-SHOHIN-IDX FROM 1 BY 1
+                 UNTIL WK-SHOHIN-IDX > WK-SHOHIN-CNT
+             MOVE ZERO TO WK-SHOHIN-CNT
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    商品別小計行出力処理（テーブル１行分）
+      ******************************************************************
+       WRITE-SHOHIN-LINE-RTN           SECTION.
+           MOVE WK-SHOHIN-ENT-NO(WK-SHOHIN-IDX) TO WK-SHP-SHOHIN-NO.
+           MOVE WK-SHOHIN-ENT-MEI(WK-SHOHIN-IDX) TO WK-SHP-SHOHIN-MEI.
+           MOVE WK-SHOHIN-ENT-SURYO(WK-SHOHIN-IDX) TO WK-SHP-SURYO.
+           MOVE WK-SHOHIN-ENT-KINGAKU(WK-SHOHIN-IDX) TO WK-SHP-KINGAKU.
+           MOVE WK-SHOHIN-LINE TO OEF-REC.
+           PERFORM WRITE-OTF-REC-RTN.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    返品明細退避処理
+      *    （得意先の返品明細を貯めておき、返品セクションでまとめて出力）
+      ******************************************************************
+       BUFFER-HENPIN-RTN               SECTION.
+           IF WK-HENPIN-CNT < WK-HENPIN-MAX
+             ADD 1 TO WK-HENPIN-CNT
+             MOVE WK-MEISAI TO WK-HENPIN-LINE(WK-HENPIN-CNT)
+           ELSE
+             DISPLAY "*** KUBM040 WARNING HENPIN TABLE FULL ***"
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    返品セクション出力処理
+      ******************************************************************
+       WRITE-HENPIN-RTN                SECTION.
+           IF WK-HENPIN-CNT > 0
+             PERFORM WRITE-EMPTY-LINE-RTN
+             MOVE WK-HENPIN-TITLE TO OEF-REC
+             PERFORM WRITE-OTF-REC-RTN
+             PERFORM WRITE-HENPIN-LINE-RTN
+               VARYING WK-HENPIN-IDX FROM 1 BY 1
+                 UNTIL WK-HENPIN-IDX > WK-HENPIN-CNT
+             PERFORM WRITE-EMPTY-LINE-RTN
+             MOVE WK-HENPIN-GASAN TO WK-HENPIN-GOKEI-KINGAKU
+             MOVE WK-HENPIN-GASAN-ZEI TO WK-HENPIN-GOKEI-ZEI
+             MOVE WK-HENPIN-GOKEI TO OEF-REC
+             PERFORM WRITE-OTF-REC-RTN
+             MOVE ZERO TO WK-HENPIN-CNT
+             MOVE ZERO TO WK-HENPIN-GASAN
+             MOVE ZERO TO WK-HENPIN-GASAN-ZEI
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    返品明細行出力処理（テーブル１行分）
+      ******************************************************************
+       WRITE-HENPIN-LINE-RTN           SECTION.
+           MOVE WK-HENPIN-LINE(WK-HENPIN-IDX) TO OEF-REC.
+           PERFORM WRITE-OTF-REC-RTN.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    得意先ごとの合計金額出力処理
+      ******************************************************************
+       WRITE-GOKEI-RTN                 SECTION.
+           IF WK-GASAN NOT = ZERO OR WK-GASAN-ZEI NOT = ZERO
+             PERFORM WRITE-EMPTY-LINE-RTN
+      *
+             MOVE WK-GASAN TO WK-GOKEI-KINGAKU
+             MOVE WK-GASAN-ZEI TO WK-GOKEI-ZEI
+             MOVE WK-GOKEI TO OEF-REC
+             PERFORM WRITE-OTF-REC-RTN
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    空行出力処理
+      ******************************************************************
+       WRITE-EMPTY-LINE-RTN            SECTION.
+           MOVE SPACE TO OEF-REC.
+           PERFORM WRITE-OTF-REC-RTN.
+       EXI.
+           EXIT.
+
+      ******************************************************************
+      *    書き込み処理
+      ******************************************************************
+       WRITE-OTF-REC-RTN               SECTION.
+           WRITE OEF-REC AFTER 1.
+           ADD 1 TO OEF-CNT.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    総合計出力処理
+      ******************************************************************
+       WRITE-SOGOKEI-RTN               SECTION.
+           PERFORM WRITE-EMPTY-LINE-RTN.
+      *
+           MOVE WK-SOGOKEI TO WK-SOGOKEI-KINGAKU.
+           MOVE WK-SOGOKEI-ZEI TO WK-SOGOKEI-ZEIGAKU.
+           MOVE WK-SOGOKEI-LINE TO OEF-REC.
+           PERFORM WRITE-OTF-REC-RTN.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    終了処理
+      ******************************************************************
+       TERM-RTN                        SECTION.
+           IF ITF-CNT > 0
+             PERFORM WRITE-SHOHIN-RTN
+             PERFORM WRITE-HENPIN-RTN
+             PERFORM WRITE-GOKEI-RTN
+             PERFORM WRITE-SOGOKEI-RTN
+           END-IF.
+      *
+           IF WK-DB-CONNECTED-FLG = "Y"
+             EXEC SQL COMMIT END-EXEC
+             PERFORM SQLCA-DISP-RTN
+           END-IF.
+      *
+           CLOSE ITF-FILE.
+           CLOSE OEF-FILE.
+           CLOSE EXC-FILE.
+           CLOSE TOKM-FILE.
+           CLOSE CSV-FILE.
+           CLOSE SUS-FILE.
+           PERFORM CLEAR-CHECKPOINT-RTN.
+           DISPLAY "*** KUBM040 ITF=" ITF-CNT.
+           DISPLAY "*** KUBM040 OEF=" OEF-CNT.
+           DISPLAY "*** KUBM040 EXC=" EXC-CNT.
+           DISPLAY "*** KUBM040 CSV=" CSV-CNT.
+           DISPLAY "*** KUBM040 SUS=" SUS-CNT.
+      *
+           IF WK-TRL-FOUND-FLG = "Y"
+             IF ITF-CNT NOT = WK-TRL-CNT-SAVE
+               OR WK-TRL-CHECK-KINGAKU NOT = WK-TRL-KINGAKU-SAVE
+               DISPLAY "*** KUBM040 WARNING TRAILER MISMATCH ***"
+               DISPLAY "*** KUBM040 CNT   ACTUAL=" ITF-CNT
+                       " EXPECT=" WK-TRL-CNT-SAVE
+               DISPLAY "*** KUBM040 KINGAKU ACTUAL="
+                       WK-TRL-CHECK-KINGAKU
+                       " EXPECT=" WK-TRL-KINGAKU-SAVE
+               MOVE 20 TO RETURN-CODE
+             ELSE
+               DISPLAY "*** KUBM040 TRAILER CHECK OK ***"
+             END-IF
+           ELSE
+             DISPLAY "*** KUBM040 WARNING NO TRAILER RECORD FOUND ***"
+           END-IF.
+      *
+           DISPLAY "*** KUBM040 END ***".
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    SQLCA表示処理（共通）
+      ******************************************************************
+       SQLCA-DISP-RTN                  SECTION.
+           DISPLAY "SQLCODE: "   SQLCODE
+                   " SQLSTATE: " SQLSTATE
+                   " SQLERRM: "  SQLERRM.
+       EXI.
+           EXIT.
