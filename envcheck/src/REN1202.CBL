@@ -0,0 +1,243 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REN1202.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DBC-FILE
+             ASSIGN TO EXTERNAL DBC
+               FILE STATUS IS WK-DBC-FILE-ERR.
+           SELECT DSC-FILE
+             ASSIGN TO EXTERNAL DSC
+               FILE STATUS IS WK-DSC-FILE-ERR.
+           SELECT ENV-FILE
+             ASSIGN TO EXTERNAL ENV
+               FILE STATUS IS WK-ENV-FILE-ERR.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DBC-FILE.
+       01  DBC-REC.
+           COPY KUCF050.
+
+       FD  DSC-FILE.
+       01  DSC-REC.
+           COPY KUCF051.
+
+       FD  ENV-FILE.
+       01  ENV-REC.
+           COPY KUCF052.
+
+       WORKING-STORAGE SECTION.
+       01 WK-DBC-FILE-ERR PIC X(2) VALUE HIGH-VALUE.
+       01 WK-DSC-FILE-ERR PIC X(2) VALUE HIGH-VALUE.
+       01 WK-ENV-FILE-ERR PIC X(2) VALUE HIGH-VALUE.
+       01 WK-DSN-SERVER   PIC X(32) VALUE "db".
+       01 WK-DSN-DATABASE PIC X(32) VALUE "test_conn".
+       01 WK-DSN-UID      PIC X(32) VALUE "test_conn".
+       01 WK-DSN-PWD      PIC X(32) VALUE "test_conn".
+       01 WK-ENV-FAIL-CNT PIC 9(02) VALUE ZERO.
+      ******** (1)ホスト変数の定義 ********
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 TID       PIC 9(6).
+       01 TNAME     PIC X(10).
+       01 DSN       PIC X(256).
+       01 WK-TBL-CNT PIC 9(9).
+
+       01 DBNAME    PIC X(32) VALUE "test_conn@localhost".
+       01 USERNAME  PIC X(32) VALUE "test_conn".
+       01 PASSWORD  PIC X(32) VALUE "test_conn".
+       EXEC SQL END DECLARE SECTION END-EXEC.
+      *************************************
+      ******** (2)共通領域の定義 **********
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+      *************************************
+       PROCEDURE DIVISION.
+       0000-MAINLINE SECTION.
+           PERFORM READ-DBC-RTN.
+           PERFORM READ-DSC-RTN.
+           PERFORM OPEN-ENV-RTN.
+
+           PERFORM CHECK-NATIVE-CONNECT-RTN.
+           PERFORM CHECK-ODBC-CONNECT-RTN.
+           PERFORM CHECK-SALES-DETAIL-TBL-RTN.
+           PERFORM CHECK-CUSTOMER-SUBTOTAL-TBL-RTN.
+
+           PERFORM WRITE-ENV-OVERALL-RTN.
+           CLOSE ENV-FILE.
+
+           IF WK-ENV-FAIL-CNT NOT = ZERO
+             MOVE 16 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+      ******** DB接続情報制御ファイル読み込み処理 ********
+      *    （制御ファイルが無い場合はプログラム内の初期値を使用する）
+       READ-DBC-RTN  SECTION.
+           OPEN INPUT DBC-FILE.
+           IF WK-DBC-FILE-ERR = 00
+             READ DBC-FILE
+               NOT AT END
+                 IF DBC-DBNAME NOT = SPACE
+                   MOVE DBC-DBNAME TO DBNAME
+                 END-IF
+                 IF DBC-USERNAME NOT = SPACE
+                   MOVE DBC-USERNAME TO USERNAME
+                 END-IF
+                 IF DBC-PASSWORD NOT = SPACE
+                   MOVE DBC-PASSWORD TO PASSWORD
+                 END-IF
+             END-READ
+             CLOSE DBC-FILE
+           END-IF.
+           EXIT.
+
+      ******** ODBC接続情報制御ファイル読み込み処理 ********
+      *    （制御ファイルが無い場合はプログラム内の初期値を使用する）
+       READ-DSC-RTN  SECTION.
+           OPEN INPUT DSC-FILE.
+           IF WK-DSC-FILE-ERR = 00
+             READ DSC-FILE
+               NOT AT END
+                 IF DSC-SERVER NOT = SPACE
+                   MOVE DSC-SERVER TO WK-DSN-SERVER
+                 END-IF
+                 IF DSC-DATABASE NOT = SPACE
+                   MOVE DSC-DATABASE TO WK-DSN-DATABASE
+                 END-IF
+                 IF DSC-UID NOT = SPACE
+                   MOVE DSC-UID TO WK-DSN-UID
+                 END-IF
+                 IF DSC-PWD NOT = SPACE
+                   MOVE DSC-PWD TO WK-DSN-PWD
+                 END-IF
+             END-READ
+             CLOSE DSC-FILE
+           END-IF.
+           EXIT.
+
+      ******** サマリファイルオープン処理 ********
+       OPEN-ENV-RTN  SECTION.
+           OPEN OUTPUT ENV-FILE.
+           EXIT.
+
+      ******** (1)ネイティブSQL経路の接続確認 ********
+       CHECK-NATIVE-CONNECT-RTN  SECTION.
+           DISPLAY "CONNECTING DATABASE (NATIVE) ...".
+           EXEC SQL
+           CONNECT :USERNAME
+               IDENTIFIED BY :PASSWORD
+               USING :DBNAME
+           END-EXEC.
+           PERFORM SQLCA-DISP-RTN.
+           IF SQLCODE = ZERO
+             MOVE "PASS" TO ENV-CHECK-STATUS
+             MOVE "NATIVE CONNECT OK" TO ENV-CHECK-DETAIL
+           ELSE
+             MOVE "FAIL" TO ENV-CHECK-STATUS
+             MOVE "NATIVE CONNECT FAILED" TO ENV-CHECK-DETAIL
+             ADD 1 TO WK-ENV-FAIL-CNT
+           END-IF.
+           MOVE "NATIVE SQL CONNECT" TO ENV-CHECK-NAME.
+           PERFORM WRITE-ENV-LINE-RTN.
+           IF SQLCODE = ZERO
+             EXEC SQL DISCONNECT CURRENT END-EXEC
+           END-IF.
+           EXIT.
+
+      ******** (2)ODBC経路の接続確認 ********
+       CHECK-ODBC-CONNECT-RTN  SECTION.
+           STRING
+             "DRIVER={Postgresql Unicode};" DELIMITED BY SIZE
+             "SERVER=" DELIMITED BY SIZE
+             FUNCTION TRIM(WK-DSN-SERVER) DELIMITED BY SIZE
+             ";DATABASE=" DELIMITED BY SIZE
+             FUNCTION TRIM(WK-DSN-DATABASE) DELIMITED BY SIZE
+             ";UID=" DELIMITED BY SIZE
+             FUNCTION TRIM(WK-DSN-UID) DELIMITED BY SIZE
+             ";PWD=" DELIMITED BY SIZE
+             FUNCTION TRIM(WK-DSN-PWD) DELIMITED BY SIZE
+             ";CONNSETTINGS=SET CLIENT_ENCODING to 'SJIS';"
+               DELIMITED BY SIZE
+             INTO DSN
+           END-STRING.
+           DISPLAY "CONNECTING DATABASE (ODBC) ...".
+           EXEC SQL CONNECT TO :DSN END-EXEC.
+           PERFORM SQLCA-DISP-RTN.
+           IF SQLCODE = ZERO
+             MOVE "PASS" TO ENV-CHECK-STATUS
+             MOVE "ODBC CONNECT OK" TO ENV-CHECK-DETAIL
+           ELSE
+             MOVE "FAIL" TO ENV-CHECK-STATUS
+             MOVE "ODBC CONNECT FAILED" TO ENV-CHECK-DETAIL
+             ADD 1 TO WK-ENV-FAIL-CNT
+           END-IF.
+           MOVE "ODBC CONNECT" TO ENV-CHECK-NAME.
+           PERFORM WRITE-ENV-LINE-RTN.
+           EXIT.
+
+      ******** (3)SALES_DETAILテーブル存在確認 ********
+       CHECK-SALES-DETAIL-TBL-RTN  SECTION.
+           EXEC SQL
+             SELECT COUNT(*) INTO :WK-TBL-CNT
+             FROM SALES_DETAIL
+             WHERE 1 = 0
+           END-EXEC.
+           PERFORM SQLCA-DISP-RTN.
+           IF SQLCODE = ZERO
+             MOVE "PASS" TO ENV-CHECK-STATUS
+             MOVE "TABLE EXISTS" TO ENV-CHECK-DETAIL
+           ELSE
+             MOVE "FAIL" TO ENV-CHECK-STATUS
+             MOVE "TABLE NOT FOUND OR NOT READABLE" TO
+               ENV-CHECK-DETAIL
+             ADD 1 TO WK-ENV-FAIL-CNT
+           END-IF.
+           MOVE "TABLE: SALES_DETAIL" TO ENV-CHECK-NAME.
+           PERFORM WRITE-ENV-LINE-RTN.
+           EXIT.
+
+      ******** (4)CUSTOMER_SUBTOTALテーブル存在確認 ********
+       CHECK-CUSTOMER-SUBTOTAL-TBL-RTN  SECTION.
+           EXEC SQL
+             SELECT COUNT(*) INTO :WK-TBL-CNT
+             FROM CUSTOMER_SUBTOTAL
+             WHERE 1 = 0
+           END-EXEC.
+           PERFORM SQLCA-DISP-RTN.
+           IF SQLCODE = ZERO
+             MOVE "PASS" TO ENV-CHECK-STATUS
+             MOVE "TABLE EXISTS" TO ENV-CHECK-DETAIL
+           ELSE
+             MOVE "FAIL" TO ENV-CHECK-STATUS
+             MOVE "TABLE NOT FOUND OR NOT READABLE" TO
+               ENV-CHECK-DETAIL
+             ADD 1 TO WK-ENV-FAIL-CNT
+           END-IF.
+           MOVE "TABLE: CUSTOMER_SUBTOTAL" TO ENV-CHECK-NAME.
+           PERFORM WRITE-ENV-LINE-RTN.
+           EXIT.
+
+      ******** サマリ明細行の書き込み ********
+       WRITE-ENV-LINE-RTN  SECTION.
+           WRITE ENV-REC.
+           DISPLAY "ENVCHECK " ENV-CHECK-NAME " "
+                   ENV-CHECK-STATUS " " ENV-CHECK-DETAIL.
+           EXIT.
+
+      ******** サマリ総合判定行の書き込み ********
+       WRITE-ENV-OVERALL-RTN  SECTION.
+           MOVE "OVERALL" TO ENV-CHECK-NAME.
+           IF WK-ENV-FAIL-CNT = ZERO
+             MOVE "PASS" TO ENV-CHECK-STATUS
+             MOVE "ALL CHECKS PASSED" TO ENV-CHECK-DETAIL
+           ELSE
+             MOVE "FAIL" TO ENV-CHECK-STATUS
+             MOVE "SEE DETAIL LINES ABOVE" TO ENV-CHECK-DETAIL
+           END-IF.
+           PERFORM WRITE-ENV-LINE-RTN.
+           EXIT.
+
+       SQLCA-DISP-RTN  SECTION.
+           DISPLAY "SQLCODE: "   SQLCODE
+                   " SQLSTATE: " SQLSTATE
+                   " SQLERRM: "  SQLERRM.
+           EXIT.
