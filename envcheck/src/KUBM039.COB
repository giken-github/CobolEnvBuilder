@@ -0,0 +1,127 @@
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID.                     KUBM039.
+      ******************************************************************
+      *    システム名　　：研修
+      *    サブシステム名：売上
+      *    プログラム名　：売上実績データ突合（事前突合チェック）
+      *    作成日/作成者 ：２０２６年０８月０９日　保守担当
+      *    変更日/変更者 ：
+      *    変更内容    　：
+      ******************************************************************
+      *    ITF-FILEの明細件数・金額合計を、抽出元システムが別途作成
+      *    するコントロールトータルファイル（CTL-FILE）と突合する。
+      *    KUBM040より前段で実行し、抽出データが欠落・破損している
+      *    場合はKUBM040を起動させないためのゲート処理である。
+      ******************************************************************
+      *
+       ENVIRONMENT                     DIVISION.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT ITF-FILE
+             ASSIGN TO EXTERNAL ITF
+               FILE STATUS IS WK-ITF-FILE-ERR.
+           SELECT CTL-FILE
+             ASSIGN TO EXTERNAL CTL
+               FILE STATUS IS WK-CTL-FILE-ERR.
+      *
+       DATA                            DIVISION.
+       FILE                            SECTION.
+       FD  ITF-FILE.
+       01  ITF-REC.
+           COPY KUCF010.
+       FD  CTL-FILE.
+       01  CTL-REC.
+           COPY KUCF070.
+      *
+       WORKING-STORAGE                 SECTION.
+       01  WK-ITF-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  WK-CTL-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  ITF-END-FLG                 PIC X VALUE "Y".
+       01  ITF-CNT                     PIC 9(10) VALUE ZERO.
+       01  WK-ITF-KINGAKU              PIC S9(11) VALUE ZERO.
+       01  WK-CTL-CNT                  PIC 9(10) VALUE ZERO.
+       01  WK-CTL-KINGAKU              PIC S9(11) VALUE ZERO.
+      *
+       PROCEDURE                       DIVISION.
+           PERFORM INIT-RTN.
+           PERFORM MAIN-RTN UNTIL ITF-END-FLG = "Y".
+           PERFORM TERM-RTN.
+           STOP RUN.
+      ******************************************************************
+      *    初期処理
+      ******************************************************************
+       INIT-RTN                        SECTION.
+           DISPLAY "*** KUBM039 START ***".
+      *
+           OPEN INPUT CTL-FILE.
+           IF WK-CTL-FILE-ERR NOT = 00
+             DISPLAY "*** KUBM039 ABEND NOT CTL-FILE"
+             MOVE 12 TO RETURN-CODE
+             GO TO EXI
+           END-IF.
+           READ CTL-FILE
+             AT END
+               DISPLAY "*** KUBM039 ABEND CTL-FILE EMPTY"
+               MOVE 12 TO RETURN-CODE
+               CLOSE CTL-FILE
+               GO TO EXI
+           END-READ.
+           MOVE CTL-REC-CNT TO WK-CTL-CNT.
+           MOVE CTL-REC-KINGAKU TO WK-CTL-KINGAKU.
+           CLOSE CTL-FILE.
+      *
+           OPEN INPUT ITF-FILE.
+           IF WK-ITF-FILE-ERR = 00
+             MOVE "N" TO ITF-END-FLG
+           ELSE
+             DISPLAY "*** KUBM039 ABEND NOT ITF-FILE"
+             MOVE 13 TO RETURN-CODE
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    ITF-FILE読み込み・集計処理
+      ******************************************************************
+       MAIN-RTN                        SECTION.
+           READ ITF-FILE
+             AT END
+               MOVE "Y" TO ITF-END-FLG
+             NOT AT END
+               IF UF010-REC-DETAIL
+                 ADD 1 TO ITF-CNT
+                 IF UF010-DATA-URIAGE
+                   COMPUTE WK-ITF-KINGAKU =
+                     WK-ITF-KINGAKU + UF010-KINGAKU
+                 ELSE
+                   COMPUTE WK-ITF-KINGAKU =
+                     WK-ITF-KINGAKU - UF010-KINGAKU
+                 END-IF
+               END-IF
+           END-READ.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    突合結果報告処理
+      ******************************************************************
+       TERM-RTN                        SECTION.
+           IF WK-ITF-FILE-ERR = 00
+             CLOSE ITF-FILE
+           END-IF.
+      *
+           DISPLAY "*** KUBM039 ITF-CNT="     ITF-CNT
+                   " CTL-CNT="                WK-CTL-CNT.
+           DISPLAY "*** KUBM039 ITF-KINGAKU=" WK-ITF-KINGAKU
+                   " CTL-KINGAKU="            WK-CTL-KINGAKU.
+      *
+           IF RETURN-CODE = 0
+             IF ITF-CNT NOT = WK-CTL-CNT
+                 OR WK-ITF-KINGAKU NOT = WK-CTL-KINGAKU
+               DISPLAY "*** KUBM039 ABEND CONTROL TOTAL MISMATCH ***"
+               MOVE 16 TO RETURN-CODE
+             ELSE
+               DISPLAY "*** KUBM039 CONTROL TOTALS MATCH ***"
+             END-IF
+           END-IF.
+           DISPLAY "*** KUBM039 END ***".
+       EXI.
+           EXIT.
