@@ -0,0 +1,403 @@
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID.                     KUBM041.
+      ******************************************************************
+      *    システム名　　：研修
+      *    サブシステム名：売上
+      *    プログラム名　：売上実績データベース登録
+      *    作成日/作成者 ：２０２６年０８月０９日　保守担当
+      *    変更日/変更者 ：
+      *    変更内容    　：
+      ******************************************************************
+      *    KUBM040が読むITF-FILEと同じ売上実績データを読み込み、
+      *    REN1200で確立した埋め込みSQL接続方式によりSALES_DETAIL表
+      *    （明細）とCUSTOMER_SUBTOTAL表（得意先別合計）へ登録する。
+      *    印刷帳票は作成しない、KUBM040と並行して運用する登録専用の
+      *    バッチプログラムである。
+      ******************************************************************
+      *
+       ENVIRONMENT                     DIVISION.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT ITF-FILE
+             ASSIGN TO EXTERNAL ITF
+               FILE STATUS IS WK-ITF-FILE-ERR.
+           SELECT TOKM-FILE
+             ASSIGN TO EXTERNAL TOKM
+               FILE STATUS IS WK-TOKM-FILE-ERR.
+           SELECT DBC-FILE
+             ASSIGN TO EXTERNAL DBC
+               FILE STATUS IS WK-DBC-FILE-ERR.
+      *
+       DATA                            DIVISION.
+       FILE                            SECTION.
+       FD  ITF-FILE.
+       01  ITF-REC.
+           COPY KUCF010.
+       FD  TOKM-FILE.
+       01  TOKM-REC.
+           COPY KUCF020.
+       FD  DBC-FILE.
+       01  DBC-REC.
+           COPY KUCF050.
+      *
+       WORKING-STORAGE                 SECTION.
+       01  WK-ITF-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  WK-TOKM-FILE-ERR            PIC X(2) VALUE HIGH-VALUE.
+       01  WK-DBC-FILE-ERR             PIC X(2) VALUE HIGH-VALUE.
+       01  TOKM-END-FLG                PIC X VALUE "Y".
+       01  WK-TOKU-MEI-MSTR            PIC X(20).
+       01  ITF-END-FLG                 PIC X.
+       01  ITF-CNT                     PIC 9(10).
+       01  DTL-CNT                     PIC 9(10).
+      *
+      *キーブレイク（得意先別合計の集計用）
+       01  WK-KEY-TOKUCOD              PIC X(4) VALUE HIGH-VALUE.
+       01  WK-SUBTOTAL-KINGAKU         PIC S9(12) VALUE ZERO.
+      *
+      *入力データ基本チェック用（KUBM040のEDIT-CHECK-RTNと同じ基準）
+       01  WK-EDIT-FAIL-FLG            PIC X VALUE "N".
+       01  WK-EDIT-EXPECT-KINGAKU      PIC S9(9) VALUE ZERO.
+       01  WK-EDIT-DIFF                PIC S9(9) VALUE ZERO.
+       01  WK-EDIT-DIFF-MAX            PIC S9(9) VALUE 1.
+      *
+      *重複受注チェック用
+      *    KUBM040はPROCESSED_ORDERS表を使うが、本プログラムとは
+      *    別の並行バッチであり同じ表を共有すると互いの取込を
+      *    誤って重複扱いしてしまうため、自表SALES_DETAILへの
+      *    登録済み有無で判定する。
+       01  WK-DUP-FLG                  PIC X VALUE "N".
+       01  WK-PREV-DUP-TOKU-COD        PIC X(4) VALUE HIGH-VALUE.
+       01  WK-PREV-DUP-JUCHU-NO        PIC 9(4) VALUE ZERO.
+       01  WK-PREV-DUP-FLG             PIC X VALUE "N".
+      *
+      **********************************************************************
+      *******            EXEC SQLホスト変数の定義                    *******
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 DBNAME             PIC X(32) VALUE "test_conn@localhost".
+       01 USERNAME           PIC X(32) VALUE "test_conn".
+       01 PASSWORD           PIC X(32) VALUE "test_conn".
+       01 DB-TOKU-COD        PIC X(04).
+       01 DB-TOKU-MEI        PIC X(20).
+       01 DB-JUCHU-DATE      PIC X(10).
+       01 DB-JUCHU-NO        PIC 9(04).
+       01 DB-SHOHIN-NO       PIC X(05).
+       01 DB-SHOHIN-MEI      PIC X(20).
+       01 DB-TANKA           PIC 9(05)V99.
+       01 DB-SURYO           PIC S9(05).
+       01 DB-KINGAKU         PIC S9(09).
+       01 DB-DATA-KBN        PIC X(01).
+       01 DB-SUBTOTAL-KINGAKU PIC S9(12).
+       01 DB-DUP-CNT         PIC S9(09).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+      **********************************************************************
+      *******               共通領域の定義                            *******
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       PROCEDURE                       DIVISION.
+           PERFORM INIT-RTN.
+           PERFORM MAIN-RTN UNTIL ITF-END-FLG = "Y".
+           PERFORM TERM-RTN.
+           STOP RUN.
+      ******************************************************************
+      *    初期処理
+      ******************************************************************
+       INIT-RTN                        SECTION.
+           DISPLAY "*** KUBM041 START ***".
+           MOVE "Y" TO ITF-END-FLG.
+      *
+           PERFORM READ-DBC-RTN.
+           DISPLAY "CONNECTING DATABASE ...".
+           EXEC SQL
+             CONNECT :USERNAME
+                 IDENTIFIED BY :PASSWORD
+                 USING :DBNAME
+           END-EXEC.
+           PERFORM SQLCA-DISP-RTN.
+           IF SQLCODE NOT = 0
+             DISPLAY "*** KUBM041 ABEND NOT CONNECTED ***"
+             MOVE 16 TO RETURN-CODE
+             GO TO EXI
+           END-IF.
+      *
+           OPEN INPUT TOKM-FILE.
+           IF WK-TOKM-FILE-ERR = 00
+             MOVE "N" TO TOKM-END-FLG
+             PERFORM READ-TOKM-RTN
+           END-IF.
+      *
+           OPEN INPUT ITF-FILE.
+           IF WK-ITF-FILE-ERR = 00
+             MOVE "N" TO ITF-END-FLG
+           ELSE
+             DISPLAY "*** KUBM041 ABEND NOT ITF-FILE"
+             MOVE 12 TO RETURN-CODE
+           END-IF.
+      *
+           PERFORM READ-RTN.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    DB接続情報制御ファイル読み込み処理
+      *    （制御ファイルが無い場合はプログラム内の初期値を使用する）
+      ******************************************************************
+       READ-DBC-RTN                    SECTION.
+           OPEN INPUT DBC-FILE.
+           IF WK-DBC-FILE-ERR = 00
+             READ DBC-FILE
+               NOT AT END
+                 IF DBC-DBNAME NOT = SPACE
+                   MOVE DBC-DBNAME TO DBNAME
+                 END-IF
+                 IF DBC-USERNAME NOT = SPACE
+                   MOVE DBC-USERNAME TO USERNAME
+                 END-IF
+                 IF DBC-PASSWORD NOT = SPACE
+                   MOVE DBC-PASSWORD TO PASSWORD
+                 END-IF
+             END-READ
+             CLOSE DBC-FILE
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    得意先マスタ読み込み処理
+      ******************************************************************
+       READ-TOKM-RTN                   SECTION.
+           READ TOKM-FILE
+             AT END
+               MOVE "Y" TO TOKM-END-FLG
+           END-READ.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    得意先マスタ突合処理
+      ******************************************************************
+       LOOKUP-TOKUISAKI-RTN            SECTION.
+           PERFORM READ-TOKM-RTN
+             UNTIL TOKM-END-FLG = "Y"
+                OR TOKM-TOKU-COD NOT < UF010-TOKU-COD.
+      *
+           IF TOKM-END-FLG = "Y" OR TOKM-TOKU-COD NOT = UF010-TOKU-COD
+             MOVE UF010-TOKU-MEI TO WK-TOKU-MEI-MSTR
+           ELSE
+             MOVE TOKM-TOKU-MEI TO WK-TOKU-MEI-MSTR
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    読み込み処理
+      ******************************************************************
+       READ-RTN                        SECTION.
+           READ ITF-FILE
+             AT END
+               MOVE "Y" TO ITF-END-FLG
+             NOT AT END
+               IF UF010-REC-DETAIL
+                 ADD 1 TO ITF-CNT
+               ELSE
+                 PERFORM READ-RTN
+               END-IF
+           END-READ.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    メイン処理
+      ******************************************************************
+       MAIN-RTN                        SECTION.
+           IF UF010-TOKU-COD NOT = WK-KEY-TOKUCOD
+             IF WK-KEY-TOKUCOD NOT = HIGH-VALUE
+               PERFORM INSERT-SUBTOTAL-RTN
+             END-IF
+             PERFORM LOOKUP-TOKUISAKI-RTN
+             MOVE UF010-TOKU-COD TO WK-KEY-TOKUCOD
+             MOVE ZERO TO WK-SUBTOTAL-KINGAKU
+           END-IF.
+      *
+      *    区分不正・入力データ基本チェック・重複受注は、KUBM040の
+      *    帳票から除外されるのと同じ基準でDB登録からも除外する
+           MOVE "N" TO WK-EDIT-FAIL-FLG.
+           MOVE "N" TO WK-DUP-FLG.
+           IF UF010-DATA-URIAGE OR UF010-DATA-HENPIN
+             PERFORM EDIT-CHECK-RTN
+             PERFORM CHECK-DUPLICATE-RTN
+           END-IF.
+      *
+           IF (UF010-DATA-URIAGE OR UF010-DATA-HENPIN)
+             AND WK-EDIT-FAIL-FLG = "N" AND WK-DUP-FLG = "N"
+             PERFORM INSERT-DETAIL-RTN
+             IF UF010-DATA-URIAGE
+               COMPUTE WK-SUBTOTAL-KINGAKU =
+                 WK-SUBTOTAL-KINGAKU + UF010-KINGAKU
+             ELSE
+               COMPUTE WK-SUBTOTAL-KINGAKU =
+                 WK-SUBTOTAL-KINGAKU - UF010-KINGAKU
+             END-IF
+           ELSE
+             IF NOT (UF010-DATA-URIAGE OR UF010-DATA-HENPIN)
+               DISPLAY "*** KUBM041 WARNING DATA-KBN SKIPPED TOKU-COD="
+                       UF010-TOKU-COD " JUCHU-NO=" UF010-JUCHU-NO
+             ELSE
+               IF WK-DUP-FLG = "Y"
+                 DISPLAY "*** KUBM041 WARNING DUPLICATE SKIPPED "
+                         "TOKU-COD=" UF010-TOKU-COD
+                         " JUCHU-NO=" UF010-JUCHU-NO
+               ELSE
+                 DISPLAY "*** KUBM041 WARNING EDIT-FAIL SKIPPED "
+                         "TOKU-COD=" UF010-TOKU-COD
+                         " JUCHU-NO=" UF010-JUCHU-NO
+               END-IF
+             END-IF
+           END-IF.
+      *
+           PERFORM READ-RTN.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    入力データ基本チェック処理
+      *    （数量・金額の整合性チェック。KUBM040のEDIT-CHECK-RTNと
+      *      同じ基準）
+      ******************************************************************
+       EDIT-CHECK-RTN                   SECTION.
+           MOVE "N" TO WK-EDIT-FAIL-FLG.
+      *
+           IF UF010-DATA-URIAGE AND UF010-SURYO NOT > ZERO
+             MOVE "Y" TO WK-EDIT-FAIL-FLG
+           END-IF.
+      *
+           IF WK-EDIT-FAIL-FLG = "N"
+             COMPUTE WK-EDIT-EXPECT-KINGAKU ROUNDED =
+               UF010-TANKA * UF010-SURYO
+             COMPUTE WK-EDIT-DIFF =
+               UF010-KINGAKU - WK-EDIT-EXPECT-KINGAKU
+             IF WK-EDIT-DIFF < ZERO
+               COMPUTE WK-EDIT-DIFF = WK-EDIT-DIFF * ( - 1 )
+             END-IF
+             IF WK-EDIT-DIFF > WK-EDIT-DIFF-MAX
+               MOVE "Y" TO WK-EDIT-FAIL-FLG
+             END-IF
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    重複受注チェック処理
+      *    （自表SALES_DETAILへの登録済み有無で判定する。同一受注内
+      *      の複数明細は直前行の判定結果をそのまま使い回す）
+      ******************************************************************
+       CHECK-DUPLICATE-RTN               SECTION.
+           IF UF010-TOKU-COD = WK-PREV-DUP-TOKU-COD
+              AND UF010-JUCHU-NO = WK-PREV-DUP-JUCHU-NO
+             MOVE WK-PREV-DUP-FLG TO WK-DUP-FLG
+           ELSE
+             MOVE UF010-TOKU-COD TO DB-TOKU-COD
+             MOVE UF010-JUCHU-NO TO DB-JUCHU-NO
+             EXEC SQL
+               SELECT COUNT(*) INTO :DB-DUP-CNT
+                 FROM SALES_DETAIL
+                 WHERE TOKU_COD = :DB-TOKU-COD
+                   AND JUCHU_NO = :DB-JUCHU-NO
+             END-EXEC
+             IF SQLCODE NOT = 0
+               PERFORM SQLCA-DISP-RTN
+               MOVE "N" TO WK-DUP-FLG
+             ELSE
+               IF DB-DUP-CNT > 0
+                 MOVE "Y" TO WK-DUP-FLG
+               ELSE
+                 MOVE "N" TO WK-DUP-FLG
+               END-IF
+             END-IF
+             MOVE UF010-TOKU-COD TO WK-PREV-DUP-TOKU-COD
+             MOVE UF010-JUCHU-NO TO WK-PREV-DUP-JUCHU-NO
+             MOVE WK-DUP-FLG TO WK-PREV-DUP-FLG
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    売上実績明細登録処理
+      ******************************************************************
+       INSERT-DETAIL-RTN               SECTION.
+           MOVE UF010-TOKU-COD TO DB-TOKU-COD.
+           MOVE WK-TOKU-MEI-MSTR TO DB-TOKU-MEI.
+           STRING UF010-JUCHU-YY DELIMITED BY SIZE
+                  "-"           DELIMITED BY SIZE
+                  UF010-JUCHU-MM DELIMITED BY SIZE
+                  "-"           DELIMITED BY SIZE
+                  UF010-JUCHU-DD DELIMITED BY SIZE
+             INTO DB-JUCHU-DATE.
+           MOVE UF010-JUCHU-NO TO DB-JUCHU-NO.
+           MOVE UF010-SHOHIN-NO TO DB-SHOHIN-NO.
+           MOVE UF010-SHOHIN-MEI TO DB-SHOHIN-MEI.
+           MOVE UF010-TANKA TO DB-TANKA.
+           MOVE UF010-SURYO TO DB-SURYO.
+           MOVE UF010-KINGAKU TO DB-KINGAKU.
+           MOVE UF010-DATA-KBN TO DB-DATA-KBN.
+      *
+           EXEC SQL
+             INSERT INTO SALES_DETAIL
+               (TOKU_COD, TOKU_MEI, JUCHU_DATE, JUCHU_NO,
+                SHOHIN_NO, SHOHIN_MEI, TANKA, SURYO, KINGAKU,
+                DATA_KBN)
+             VALUES
+               (:DB-TOKU-COD, :DB-TOKU-MEI, :DB-JUCHU-DATE,
+                :DB-JUCHU-NO, :DB-SHOHIN-NO, :DB-SHOHIN-MEI,
+                :DB-TANKA, :DB-SURYO, :DB-KINGAKU, :DB-DATA-KBN)
+           END-EXEC.
+      *
+           IF SQLCODE NOT = 0
+             PERFORM SQLCA-DISP-RTN
+             DISPLAY "*** KUBM041 WARNING INSERT FAILED TOKU-COD="
+                     UF010-TOKU-COD " JUCHU-NO=" UF010-JUCHU-NO
+           ELSE
+             ADD 1 TO DTL-CNT
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    得意先別合計登録処理
+      ******************************************************************
+       INSERT-SUBTOTAL-RTN             SECTION.
+           MOVE WK-KEY-TOKUCOD TO DB-TOKU-COD.
+           MOVE WK-TOKU-MEI-MSTR TO DB-TOKU-MEI.
+           MOVE WK-SUBTOTAL-KINGAKU TO DB-SUBTOTAL-KINGAKU.
+      *
+           EXEC SQL
+             INSERT INTO CUSTOMER_SUBTOTAL
+               (TOKU_COD, TOKU_MEI, SUBTOTAL_KINGAKU)
+             VALUES
+               (:DB-TOKU-COD, :DB-TOKU-MEI, :DB-SUBTOTAL-KINGAKU)
+           END-EXEC.
+      *
+           IF SQLCODE NOT = 0
+             PERFORM SQLCA-DISP-RTN
+             DISPLAY "*** KUBM041 WARNING SUBTOTAL INSERT FAILED ***"
+             DISPLAY "*** KUBM041 TOKU-COD=" WK-KEY-TOKUCOD
+           END-IF.
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    終了処理
+      ******************************************************************
+       TERM-RTN                        SECTION.
+           IF WK-KEY-TOKUCOD NOT = HIGH-VALUE
+             PERFORM INSERT-SUBTOTAL-RTN
+           END-IF.
+      *
+           EXEC SQL COMMIT END-EXEC.
+           PERFORM SQLCA-DISP-RTN.
+      *
+           CLOSE ITF-FILE.
+           CLOSE TOKM-FILE.
+           DISPLAY "*** KUBM041 ITF=" ITF-CNT.
+           DISPLAY "*** KUBM041 DTL=" DTL-CNT.
+           DISPLAY "*** KUBM041 END ***".
+       EXI.
+           EXIT.
+      ******************************************************************
+      *    SQLCA表示処理（共通）
+      ******************************************************************
+       SQLCA-DISP-RTN                  SECTION.
+           DISPLAY "SQLCODE: "   SQLCODE
+                   " SQLSTATE: " SQLSTATE
+                   " SQLERRM: "  SQLERRM.
+       EXI.
+           EXIT.
